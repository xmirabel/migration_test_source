@@ -0,0 +1,20 @@
+      *================================================================
+      *    COPYBOOK:   STATCODE
+      *    PURPOSE:    Shared status-code field, used by every program
+      *                that reports a numeric completion status back to
+      *                its caller (CALCULATOR, FILE_HANDLER,
+      *                DATE_UTILS).
+      *                Zero always means success; each caller adds its
+      *                own module-specific 88-levels for the non-zero
+      *                values directly after including this member.
+      *    USAGE:      Include directly in the LINKAGE SECTION, using
+      *                REPLACING to pick the elementary item and
+      *                condition-name, then add any module-specific
+      *                88-levels on the lines that follow, e.g.
+      *                   COPY STATCODE REPLACING ==PREFIX-STATUS==
+      *                      BY ==LS-STATUS== ==PREFIX-STATUS-OK==
+      *                      BY ==LS-STATUS-OK==.
+      *                   88 LS-STATUS-DIVIDE-BY-ZERO   VALUE 1.
+      *================================================================
+       01  PREFIX-STATUS               PIC 9(2).
+           88  PREFIX-STATUS-OK                    VALUE 0.
