@@ -1,53 +1,175 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-RUNNER.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT HISTORY-FILE ASSIGN TO DYNAMIC WS-HISTORY-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT SUITE-FILE ASSIGN TO DYNAMIC WS-SUITE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SUITE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD REPORT-FILE.
+       01 REPORT-RECORD           PIC X(80).
+
+       FD HISTORY-FILE.
+       01 HISTORY-RECORD          PIC X(80).
+
+       FD SUITE-FILE.
+       01 SUITE-RECORD.
+          05 SUITE-PROGRAM        PIC X(20).
+          05 SUITE-DESCRIPTION    PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 WS-TEST-COUNT           PIC 9(3) VALUE 0.
        01 WS-TEST-PASSED          PIC 9(3) VALUE 0.
        01 WS-TEST-FAILED          PIC 9(3) VALUE 0.
        01 WS-RETURN-CODE          PIC S9(9) COMP-5.
-       
+       01 WS-TEST-NAME            PIC X(20).
+       01 WS-REPORT-FILENAME      PIC X(100) VALUE "test_report.txt".
+       01 WS-REPORT-STATUS        PIC X(2).
+       01 WS-REPORT-LINE.
+          05 WS-REPORT-NAME       PIC X(20).
+          05 FILLER               PIC X(1) VALUE SPACE.
+          05 WS-REPORT-RESULT     PIC X(4).
+          05 FILLER               PIC X(1) VALUE SPACE.
+          05 WS-REPORT-RC         PIC -(8)9.
+       01 WS-HISTORY-FILENAME     PIC X(100) VALUE "test_history.log".
+       01 WS-HISTORY-STATUS       PIC X(2).
+       01 WS-RUN-TIMESTAMP        PIC X(21).
+       01 WS-HISTORY-LINE.
+          05 WS-HIST-DATE         PIC X(8).
+          05 FILLER               PIC X(1) VALUE SPACE.
+          05 WS-HIST-TIME         PIC X(6).
+          05 FILLER               PIC X(1) VALUE SPACE.
+          05 WS-HIST-RUN          PIC ZZ9.
+          05 FILLER               PIC X(1) VALUE SPACE.
+          05 WS-HIST-PASSED       PIC ZZ9.
+          05 FILLER               PIC X(1) VALUE SPACE.
+          05 WS-HIST-FAILED       PIC ZZ9.
+          05 FILLER               PIC X(1) VALUE SPACE.
+          05 WS-HIST-STATUS       PIC X(7).
+       01 WS-SUITE-FILENAME       PIC X(100) VALUE "test_suite.cfg".
+       01 WS-SUITE-STATUS         PIC X(2).
+       01 WS-SUITE-EOF-FLAG       PIC X(1)    VALUE "N".
+          88 WS-SUITE-EOF                     VALUE "Y".
+       01 WS-TEST-COMMAND         PIC X(22).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "=== Ex�cution des tests unitaires ==="
-           
-           DISPLAY "Test des utilitaires de date..."
-           CALL "SYSTEM" USING "./test_date_utils" RETURNING WS-RETURN-CODE
-           PERFORM UPDATE-TEST-COUNT
-           
-           DISPLAY "Test des utilitaires de cha�ne..."
-           CALL "SYSTEM" USING "./test_string_utils" RETURNING WS-RETURN-CODE
-           PERFORM UPDATE-TEST-COUNT
-           
-           DISPLAY "Test de la calculatrice..."
-           CALL "SYSTEM" USING "./test_calculator" RETURNING WS-RETURN-CODE
-           PERFORM UPDATE-TEST-COUNT
-           
-           DISPLAY "Test du gestionnaire de fichiers..."
-           CALL "SYSTEM" USING "./test_file_handler" RETURNING WS-RETURN-CODE
-           PERFORM UPDATE-TEST-COUNT
-           
-           DISPLAY "=== R�sum� des tests ==="
-           DISPLAY "Tests ex�cut�s: " WS-TEST-COUNT
-           DISPLAY "Tests r�ussis: " WS-TEST-PASSED
-           DISPLAY "Tests �chou�s: " WS-TEST-FAILED
-           
+           DISPLAY "=== Exécution des tests unitaires ==="
+
+           OPEN OUTPUT REPORT-FILE
+           MOVE "TEST NAME            RSLT RETURN-CODE" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           OPEN INPUT SUITE-FILE
+           IF WS-SUITE-STATUS = "00"
+              PERFORM READ-SUITE-RECORD
+              PERFORM RUN-ONE-TEST UNTIL WS-SUITE-EOF
+              CLOSE SUITE-FILE
+           ELSE
+              DISPLAY "AVERTISSEMENT: liste de tests introuvable: "
+                 WS-SUITE-FILENAME
+           END-IF
+
+           DISPLAY "=== Résumé des tests ==="
+           DISPLAY "Tests exécutés: " WS-TEST-COUNT
+           DISPLAY "Tests réussis: " WS-TEST-PASSED
+           DISPLAY "Tests échoués: " WS-TEST-FAILED
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING "TOTAL RUN=" DELIMITED BY SIZE
+                  WS-TEST-COUNT DELIMITED BY SIZE
+                  " PASSED=" DELIMITED BY SIZE
+                  WS-TEST-PASSED DELIMITED BY SIZE
+                  " FAILED=" DELIMITED BY SIZE
+                  WS-TEST-FAILED DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           CLOSE REPORT-FILE
+
+           PERFORM APPEND-HISTORY-RECORD
+
            IF WS-TEST-FAILED > 0
-              DISPLAY "�CHEC: Certains tests ont �chou�."
+              DISPLAY "ÉCHEC: Certains tests ont échoué."
               MOVE 1 TO RETURN-CODE
            ELSE
-              DISPLAY "SUCC�S: Tous les tests ont r�ussi."
+              DISPLAY "SUCCÈS: Tous les tests ont réussi."
               MOVE 0 TO RETURN-CODE
            END-IF
-           
+
            STOP RUN.
-           
+
+       READ-SUITE-RECORD.
+           READ SUITE-FILE
+              AT END
+                 SET WS-SUITE-EOF TO TRUE
+           END-READ.
+
+       RUN-ONE-TEST.
+           DISPLAY "Test " FUNCTION TRIM (SUITE-DESCRIPTION) "..."
+           MOVE SUITE-PROGRAM TO WS-TEST-NAME
+           MOVE SPACES TO WS-TEST-COMMAND
+           STRING "./" DELIMITED BY SIZE
+                  FUNCTION TRIM (SUITE-PROGRAM) DELIMITED BY SIZE
+                  INTO WS-TEST-COMMAND
+           END-STRING
+           CALL "SYSTEM" USING WS-TEST-COMMAND
+               RETURNING WS-RETURN-CODE
+           PERFORM UPDATE-TEST-COUNT
+           PERFORM READ-SUITE-RECORD.
+
        UPDATE-TEST-COUNT.
            ADD 1 TO WS-TEST-COUNT
            IF WS-RETURN-CODE = 0
               ADD 1 TO WS-TEST-PASSED
            ELSE
               ADD 1 TO WS-TEST-FAILED
-           END-IF.
-       END PROGRAM TEST-RUNNER
\ No newline at end of file
+           END-IF
+           PERFORM WRITE-REPORT-LINE.
+
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-TEST-NAME TO WS-REPORT-NAME
+           MOVE WS-RETURN-CODE TO WS-REPORT-RC
+           IF WS-RETURN-CODE = 0
+              MOVE "PASS" TO WS-REPORT-RESULT
+           ELSE
+              MOVE "FAIL" TO WS-REPORT-RESULT
+           END-IF
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       APPEND-HISTORY-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           MOVE SPACES TO WS-HISTORY-LINE
+           MOVE WS-RUN-TIMESTAMP (1:8) TO WS-HIST-DATE
+           MOVE WS-RUN-TIMESTAMP (9:6) TO WS-HIST-TIME
+           MOVE WS-TEST-COUNT TO WS-HIST-RUN
+           MOVE WS-TEST-PASSED TO WS-HIST-PASSED
+           MOVE WS-TEST-FAILED TO WS-HIST-FAILED
+           IF WS-TEST-FAILED > 0
+              MOVE "FAILED" TO WS-HIST-STATUS
+           ELSE
+              MOVE "SUCCESS" TO WS-HIST-STATUS
+           END-IF
+
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-STATUS NOT = "00"
+              OPEN OUTPUT HISTORY-FILE
+           END-IF
+           MOVE WS-HISTORY-LINE TO HISTORY-RECORD
+           WRITE HISTORY-RECORD
+           CLOSE HISTORY-FILE.
+       END PROGRAM TEST-RUNNER
