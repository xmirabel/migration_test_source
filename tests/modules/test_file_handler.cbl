@@ -15,26 +15,38 @@
        
        WORKING-STORAGE SECTION.
        01 WS-FILENAME             PIC X(100) VALUE "test_output.txt".
-       01 WS-CONTENT              PIC X(100) VALUE "Contenu de test".
+       01 WS-CONTENT              PIC X(1000) VALUE "Contenu de test".
        01 WS-FILE-STATUS          PIC 9(2).
        01 WS-TEST-FILE-STATUS     PIC X(2).
        01 WS-READ-CONTENT         PIC X(100).
        01 WS-TEST-RESULT          PIC 9(1) VALUE 0.
-       
+       01 WS-FILE-MODE            PIC X(1) VALUE "S".
+       01 WS-FILE-MESSAGE         PIC X(40).
+       01 WS-FILE-FORMAT          PIC X(1) VALUE "T".
+       01 WS-INDEX-FLAG           PIC X(1) VALUE "N".
+       01 WS-INDEX-FILENAME       PIC X(100) VALUE SPACES.
+       01 WS-DRY-RUN-FLAG         PIC X(1)   VALUE "N".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "  Test d'�criture de fichier..."
-           
+           DISPLAY "  Test d'écriture de fichier..."
+
            MOVE "test_output.txt" TO WS-FILENAME
            MOVE "Contenu de test" TO WS-CONTENT
-           
-           CALL "FILE_HANDLER" 
-               USING WS-FILENAME 
-                     WS-CONTENT 
+
+           CALL "FILE_HANDLER"
+               USING WS-FILENAME
+                     WS-CONTENT
                      WS-FILE-STATUS
-           
+                     WS-FILE-MODE
+                     WS-FILE-MESSAGE
+                     WS-FILE-FORMAT
+                     WS-INDEX-FLAG
+                     WS-INDEX-FILENAME
+                     WS-DRY-RUN-FLAG
+
            IF WS-FILE-STATUS = 0
-              DISPLAY "  OK: Fichier �crit avec succ�s"
+              DISPLAY "  OK: Fichier écrit avec succès"
               
               OPEN INPUT TEST-FILE
               IF WS-TEST-FILE-STATUS = "00"
@@ -43,24 +55,24 @@
                     IF WS-READ-CONTENT = WS-CONTENT
                        DISPLAY "  OK: Contenu du fichier correct"
                     ELSE
-                       DISPLAY "  �CHEC: Contenu du fichier incorrect"
+                       DISPLAY "  ÉCHEC: Contenu du fichier incorrect"
                        DISPLAY "    Attendu: " WS-CONTENT
                        DISPLAY "    Obtenu: " WS-READ-CONTENT
                        MOVE 1 TO WS-TEST-RESULT
                     END-IF
                  ELSE
-                    DISPLAY "  �CHEC: Erreur lors de la lecture"
+                    DISPLAY "  ÉCHEC: Erreur lors de la lecture"
                     DISPLAY "    Code: " WS-TEST-FILE-STATUS
                     MOVE 1 TO WS-TEST-RESULT
                  END-IF
                  CLOSE TEST-FILE
               ELSE
-                 DISPLAY "  �CHEC: Erreur lors de l'ouverture"
+                 DISPLAY "  ÉCHEC: Erreur lors de l'ouverture"
                  DISPLAY "    Code: " WS-TEST-FILE-STATUS
                  MOVE 1 TO WS-TEST-RESULT
               END-IF
            ELSE
-              DISPLAY "  �CHEC: Erreur lors de l'�criture"
+              DISPLAY "  ÉCHEC: Erreur lors de l'écriture"
               DISPLAY "    Code: " WS-FILE-STATUS
               MOVE 1 TO WS-TEST-RESULT
            END-IF
