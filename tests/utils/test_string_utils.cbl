@@ -6,18 +6,32 @@
        01 WS-NAME                 PIC X(30) VALUE "Jean".
        01 WS-GREETING             PIC X(50).
        01 WS-EXPECTED-GREETING    PIC X(50) VALUE "Bonjour, Jean !".
-       
+       01 WS-LOCALE               PIC X(2) VALUE "FR".
+
+       01 WS-EN-GREETING          PIC X(50).
+       01 WS-EN-LOCALE            PIC X(2) VALUE "EN".
+       01 WS-EN-EXPECTED-GREETING PIC X(50) VALUE "Hello, Jean !".
+
+       01 WS-BLANK-NAME           PIC X(30) VALUE SPACES.
+       01 WS-BLANK-GREETING       PIC X(50).
+       01 WS-BLANK-EXPECTED       PIC X(50)
+                                   VALUE "Bonjour, Utilisateur !".
+
+       01 WS-DIRTY-NAME           PIC X(30).
+       01 WS-DIRTY-GREETING       PIC X(50).
+       01 WS-DIRTY-EXPECTED       PIC X(50) VALUE "Bonjour, Jean X !".
+
        LINKAGE SECTION.
        01 LS-TEST-RESULT          PIC 9(1).
-       
+
        PROCEDURE DIVISION USING LS-TEST-RESULT.
        MAIN-PROCEDURE.
            DISPLAY "  Test de génération de salutation..."
-           
+
            MOVE 0 TO LS-TEST-RESULT
-           
-           CALL "STRING_UTILS" USING WS-NAME, WS-GREETING
-           
+
+           CALL "STRING_UTILS" USING WS-NAME, WS-GREETING, WS-LOCALE
+
            IF WS-GREETING = WS-EXPECTED-GREETING
               DISPLAY "  OK: Salutation générée correctement"
            ELSE
@@ -26,6 +40,48 @@
               DISPLAY "    Obtenu: " WS-GREETING
               MOVE 1 TO LS-TEST-RESULT
            END-IF
-           
+
+           DISPLAY "  Test de salutation en anglais..."
+           CALL "STRING_UTILS" USING WS-NAME, WS-EN-GREETING,
+                                      WS-EN-LOCALE
+           IF WS-EN-GREETING = WS-EN-EXPECTED-GREETING
+              DISPLAY "  OK: Salutation anglaise correcte"
+           ELSE
+              DISPLAY "  ÉCHEC: Salutation anglaise incorrecte"
+              DISPLAY "    Attendu: " WS-EN-EXPECTED-GREETING
+              DISPLAY "    Obtenu: " WS-EN-GREETING
+              MOVE 1 TO LS-TEST-RESULT
+           END-IF
+
+           DISPLAY "  Test de nom vide (defaut applique)..."
+           CALL "STRING_UTILS" USING WS-BLANK-NAME, WS-BLANK-GREETING,
+                                      WS-LOCALE
+           IF WS-BLANK-GREETING = WS-BLANK-EXPECTED
+              DISPLAY "  OK: Nom par defaut applique"
+           ELSE
+              DISPLAY "  ÉCHEC: Nom par defaut non applique"
+              DISPLAY "    Attendu: " WS-BLANK-EXPECTED
+              DISPLAY "    Obtenu: " WS-BLANK-GREETING
+              MOVE 1 TO LS-TEST-RESULT
+           END-IF
+
+           DISPLAY "  Test de nom avec caractere de controle..."
+           MOVE SPACES TO WS-DIRTY-NAME
+           STRING "Jean" DELIMITED BY SIZE
+                  X"01" DELIMITED BY SIZE
+                  "X" DELIMITED BY SIZE
+                  INTO WS-DIRTY-NAME
+           END-STRING
+           CALL "STRING_UTILS" USING WS-DIRTY-NAME, WS-DIRTY-GREETING,
+                                      WS-LOCALE
+           IF WS-DIRTY-GREETING = WS-DIRTY-EXPECTED
+              DISPLAY "  OK: Caractere de controle neutralise"
+           ELSE
+              DISPLAY "  ÉCHEC: Caractere de controle non neutralise"
+              DISPLAY "    Attendu: " WS-DIRTY-EXPECTED
+              DISPLAY "    Obtenu: " WS-DIRTY-GREETING
+              MOVE 1 TO LS-TEST-RESULT
+           END-IF
+
            GOBACK.
        END PROGRAM TEST_STRING_UTILS.
