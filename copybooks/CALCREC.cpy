@@ -0,0 +1,21 @@
+      *================================================================
+      *    COPYBOOK:   CALCREC
+      *    PURPOSE:    Structured calculation-result record layout,
+      *                shared by every program that writes or reads a
+      *                calculation result (MAIN, FILE_HANDLER and any
+      *                downstream report/extract program).
+      *    USAGE:      Include under a caller-supplied 01 level, e.g.
+      *                   01 WS-CALC-RECORD.
+      *                      COPY CALCREC.
+      *================================================================
+           05  CALC-REC-TRANS-ID       PIC X(12).
+           05  CALC-REC-DATE           PIC X(10).
+           05  CALC-REC-USER           PIC X(30).
+           05  CALC-REC-OPERATION      PIC X(01).
+           05  CALC-REC-NUM1           PIC S9(5)V99.
+           05  CALC-REC-NUM2           PIC S9(5)V99.
+           05  CALC-REC-RESULT         PIC S9(6)V99.
+           05  CALC-REC-STATUS         PIC 9(02).
+           05  CALC-REC-CURRENCY       PIC X(03).
+           05  CALC-REC-CONVERTED      PIC S9(6)V99.
+           05  FILLER                  PIC X(27).
