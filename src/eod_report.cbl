@@ -0,0 +1,412 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EOD-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT SUMMARY-FILE ASSIGN TO DYNAMIC WS-SUMMARY-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SUMMARY-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO DYNAMIC WS-CONTROL-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT LEDGER-FILE ASSIGN TO DYNAMIC WS-LEDGER-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT GL-EXTRACT-FILE
+           ASSIGN TO DYNAMIC WS-GL-EXTRACT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-GL-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           COPY CALCREC.
+
+       FD SUMMARY-FILE.
+       01 SUMMARY-RECORD          PIC X(80).
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+          05 CTRL-EXPECTED-COUNT  PIC 9(7).
+          05 FILLER               PIC X(1).
+          05 CTRL-EXPECTED-TOTAL  PIC S9(9)V99
+                                     SIGN LEADING SEPARATE CHARACTER.
+
+       FD LEDGER-FILE.
+       01 LEDGER-RECORD           PIC X(80).
+
+       FD GL-EXTRACT-FILE.
+       01 GL-EXTRACT-RECORD       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REPORT-DATE          PIC X(8).
+       01 WS-AUDIT-FILENAME       PIC X(100).
+       01 WS-AUDIT-STATUS         PIC X(2).
+       01 WS-AUDIT-EOF-FLAG       PIC X(1)    VALUE "N".
+          88 WS-AUDIT-EOF                     VALUE "Y".
+       01 WS-SUMMARY-FILENAME     PIC X(100).
+       01 WS-SUMMARY-STATUS       PIC X(2).
+       01 WS-CONTROL-FILENAME     PIC X(100).
+       01 WS-CONTROL-STATUS       PIC X(2).
+       01 WS-LEDGER-FILENAME      PIC X(100) VALUE "eod_ledger.log".
+       01 WS-LEDGER-STATUS        PIC X(2).
+       01 WS-LEDGER-LINE.
+          05 WS-LEDG-DATE         PIC X(8).
+          05 FILLER               PIC X(1) VALUE SPACE.
+          05 WS-LEDG-COUNT        PIC ZZZ,ZZ9.
+          05 FILLER               PIC X(1) VALUE SPACE.
+          05 WS-LEDG-AMOUNT       PIC -(8)9.99.
+          05 FILLER               PIC X(1) VALUE SPACE.
+          05 WS-LEDG-RECON        PIC X(8).
+       01 WS-GL-EXTRACT-FILENAME  PIC X(100).
+       01 WS-GL-EXTRACT-STATUS    PIC X(2).
+       01 WS-GL-EXTRACT-LINE      PIC X(100).
+       01 WS-GL-ACCOUNT-CODE      PIC X(4).
+       01 WS-GL-AMOUNT-EDIT       PIC -(8)9.99.
+       01 WS-CONTROL-CHECKED-FLAG PIC X(1)    VALUE "N".
+          88 WS-CONTROL-CHECKED                VALUE "Y".
+       01 WS-CONTROL-MATCH-FLAG   PIC X(1)    VALUE "Y".
+          88 WS-CONTROL-MATCHES                VALUE "Y".
+       01 WS-EXPECTED-COUNT       PIC 9(7)    VALUE 0.
+       01 WS-EXPECTED-TOTAL       PIC S9(9)V99 VALUE 0.
+       01 WS-VARIANCE             PIC S9(9)V99 VALUE 0.
+       01 WS-VARIANCE-EDIT        PIC -(8)9.99.
+       01 WS-LOCALE               PIC X(2)    VALUE "FR".
+          88 WS-LOCALE-FR                     VALUE "FR".
+          88 WS-LOCALE-EN                     VALUE "EN".
+
+       01 WS-TOTAL-COUNT          PIC 9(7)    VALUE 0.
+       01 WS-TOTAL-AMOUNT         PIC S9(9)V99 VALUE 0.
+       01 WS-ADD-COUNT            PIC 9(7)    VALUE 0.
+       01 WS-ADD-AMOUNT           PIC S9(9)V99 VALUE 0.
+       01 WS-SUB-COUNT            PIC 9(7)    VALUE 0.
+       01 WS-SUB-AMOUNT           PIC S9(9)V99 VALUE 0.
+       01 WS-MUL-COUNT            PIC 9(7)    VALUE 0.
+       01 WS-MUL-AMOUNT           PIC S9(9)V99 VALUE 0.
+       01 WS-DIV-COUNT            PIC 9(7)    VALUE 0.
+       01 WS-DIV-AMOUNT           PIC S9(9)V99 VALUE 0.
+
+       01 WS-COUNT-EDIT           PIC ZZZ,ZZ9.
+       01 WS-AMOUNT-EDIT          PIC -(8)9.99.
+
+       01 WS-OP-LABEL             PIC X(14).
+       01 WS-OP-COUNT             PIC 9(7).
+       01 WS-OP-AMOUNT            PIC S9(9)V99.
+
+       01 WS-RETURN-CODE          PIC 9(2)    VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-LOCALE FROM ENVIRONMENT "LOCALE"
+           IF NOT WS-LOCALE-EN
+              MOVE "FR" TO WS-LOCALE
+           END-IF
+
+           ACCEPT WS-REPORT-DATE FROM ENVIRONMENT "REPORT_DATE"
+           IF WS-REPORT-DATE NOT NUMERIC OR WS-REPORT-DATE = SPACES
+              ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
+           END-IF
+
+           PERFORM BUILD-REPORT-FILENAMES
+
+           IF WS-LOCALE-EN
+              DISPLAY "=== End-of-day control report: " WS-REPORT-DATE
+                      " ==="
+           ELSE
+              DISPLAY "=== Rapport de controle de fin de journee: "
+                      WS-REPORT-DATE " ==="
+           END-IF
+
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS = "00"
+              OPEN OUTPUT GL-EXTRACT-FILE
+              PERFORM READ-AUDIT-RECORD
+              PERFORM TALLY-ONE-RECORD UNTIL WS-AUDIT-EOF
+              CLOSE AUDIT-FILE
+              CLOSE GL-EXTRACT-FILE
+              IF WS-LOCALE-EN
+                 DISPLAY "GL extract written to " WS-GL-EXTRACT-FILENAME
+              ELSE
+                 DISPLAY "Extrait comptable ecrit dans "
+                         WS-GL-EXTRACT-FILENAME
+              END-IF
+           ELSE
+              IF WS-LOCALE-EN
+                 DISPLAY "WARNING: no audit trail for this date: "
+                         WS-AUDIT-FILENAME
+              ELSE
+                 DISPLAY "AVERTISSEMENT: aucun journal d'audit pour "
+                         "cette date: " WS-AUDIT-FILENAME
+              END-IF
+              MOVE 4 TO WS-RETURN-CODE
+           END-IF
+
+           PERFORM RECONCILE-CONTROL-TOTAL
+
+           PERFORM WRITE-SUMMARY-REPORT
+
+           PERFORM APPEND-LEDGER-RECORD
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       BUILD-REPORT-FILENAMES.
+           MOVE SPACES TO WS-AUDIT-FILENAME
+           STRING "audit-"        DELIMITED BY SIZE
+                  WS-REPORT-DATE  DELIMITED BY SIZE
+                  ".log"          DELIMITED BY SIZE
+                  INTO WS-AUDIT-FILENAME
+
+           MOVE SPACES TO WS-SUMMARY-FILENAME
+           STRING "eod_summary-"  DELIMITED BY SIZE
+                  WS-REPORT-DATE  DELIMITED BY SIZE
+                  ".txt"          DELIMITED BY SIZE
+                  INTO WS-SUMMARY-FILENAME
+
+           MOVE SPACES TO WS-CONTROL-FILENAME
+           STRING "control-"      DELIMITED BY SIZE
+                  WS-REPORT-DATE  DELIMITED BY SIZE
+                  ".dat"          DELIMITED BY SIZE
+                  INTO WS-CONTROL-FILENAME
+
+           MOVE SPACES TO WS-GL-EXTRACT-FILENAME
+           STRING "gl_extract-"   DELIMITED BY SIZE
+                  WS-REPORT-DATE  DELIMITED BY SIZE
+                  ".csv"          DELIMITED BY SIZE
+                  INTO WS-GL-EXTRACT-FILENAME.
+
+       READ-AUDIT-RECORD.
+           READ AUDIT-FILE
+              AT END
+                 SET WS-AUDIT-EOF TO TRUE
+           END-READ.
+
+       TALLY-ONE-RECORD.
+           ADD 1 TO WS-TOTAL-COUNT
+           ADD CALC-REC-RESULT TO WS-TOTAL-AMOUNT
+           EVALUATE CALC-REC-OPERATION
+              WHEN "A"
+                 ADD 1 TO WS-ADD-COUNT
+                 ADD CALC-REC-RESULT TO WS-ADD-AMOUNT
+              WHEN "S"
+                 ADD 1 TO WS-SUB-COUNT
+                 ADD CALC-REC-RESULT TO WS-SUB-AMOUNT
+              WHEN "M"
+                 ADD 1 TO WS-MUL-COUNT
+                 ADD CALC-REC-RESULT TO WS-MUL-AMOUNT
+              WHEN "D"
+                 ADD 1 TO WS-DIV-COUNT
+                 ADD CALC-REC-RESULT TO WS-DIV-AMOUNT
+           END-EVALUATE
+           PERFORM WRITE-GL-EXTRACT-RECORD
+           PERFORM READ-AUDIT-RECORD.
+
+       WRITE-GL-EXTRACT-RECORD.
+           EVALUATE CALC-REC-OPERATION
+              WHEN "A"
+                 MOVE "4000" TO WS-GL-ACCOUNT-CODE
+              WHEN "S"
+                 MOVE "4010" TO WS-GL-ACCOUNT-CODE
+              WHEN "M"
+                 MOVE "4020" TO WS-GL-ACCOUNT-CODE
+              WHEN "D"
+                 MOVE "4030" TO WS-GL-ACCOUNT-CODE
+              WHEN OTHER
+                 MOVE "9999" TO WS-GL-ACCOUNT-CODE
+           END-EVALUATE
+
+           MOVE CALC-REC-RESULT TO WS-GL-AMOUNT-EDIT
+           MOVE SPACES TO WS-GL-EXTRACT-LINE
+           STRING FUNCTION TRIM (CALC-REC-TRANS-ID) DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  WS-REPORT-DATE                     DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  WS-GL-ACCOUNT-CODE                 DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-GL-AMOUNT-EDIT)  DELIMITED BY SIZE
+                  INTO WS-GL-EXTRACT-LINE
+           END-STRING
+           MOVE WS-GL-EXTRACT-LINE TO GL-EXTRACT-RECORD
+           WRITE GL-EXTRACT-RECORD.
+
+       RECONCILE-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = "00"
+              SET WS-CONTROL-CHECKED TO TRUE
+              READ CONTROL-FILE
+                 AT END
+                    MOVE "N" TO WS-CONTROL-CHECKED-FLAG
+              END-READ
+              CLOSE CONTROL-FILE
+           END-IF
+
+           IF WS-CONTROL-CHECKED
+              MOVE CTRL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+              MOVE CTRL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+              COMPUTE WS-VARIANCE = WS-TOTAL-AMOUNT - WS-EXPECTED-TOTAL
+              IF WS-VARIANCE = 0 AND WS-TOTAL-COUNT = WS-EXPECTED-COUNT
+                 SET WS-CONTROL-MATCHES TO TRUE
+              ELSE
+                 MOVE "N" TO WS-CONTROL-MATCH-FLAG
+                 MOVE 8 TO WS-RETURN-CODE
+              END-IF
+           ELSE
+              IF WS-LOCALE-EN
+                 DISPLAY "No external control total to reconcile "
+                         "against: " WS-CONTROL-FILENAME
+              ELSE
+                 DISPLAY "Aucun total de controle externe a "
+                         "rapprocher: " WS-CONTROL-FILENAME
+              END-IF
+           END-IF.
+
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "EOD CONTROL REPORT - " DELIMITED BY SIZE
+                  WS-REPORT-DATE          DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           END-STRING
+           WRITE SUMMARY-RECORD
+
+           MOVE "ADDITION      " TO WS-OP-LABEL
+           MOVE WS-ADD-COUNT TO WS-OP-COUNT
+           MOVE WS-ADD-AMOUNT TO WS-OP-AMOUNT
+           PERFORM WRITE-OPERATION-LINE
+
+           MOVE "SOUSTRACTION  " TO WS-OP-LABEL
+           MOVE WS-SUB-COUNT TO WS-OP-COUNT
+           MOVE WS-SUB-AMOUNT TO WS-OP-AMOUNT
+           PERFORM WRITE-OPERATION-LINE
+
+           MOVE "MULTIPLICATION" TO WS-OP-LABEL
+           MOVE WS-MUL-COUNT TO WS-OP-COUNT
+           MOVE WS-MUL-AMOUNT TO WS-OP-AMOUNT
+           PERFORM WRITE-OPERATION-LINE
+
+           MOVE "DIVISION      " TO WS-OP-LABEL
+           MOVE WS-DIV-COUNT TO WS-OP-COUNT
+           MOVE WS-DIV-AMOUNT TO WS-OP-AMOUNT
+           PERFORM WRITE-OPERATION-LINE
+
+           MOVE WS-TOTAL-COUNT TO WS-COUNT-EDIT
+           MOVE WS-TOTAL-AMOUNT TO WS-AMOUNT-EDIT
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "TOTAL          " DELIMITED BY SIZE
+                  WS-COUNT-EDIT     DELIMITED BY SIZE
+                  "  "              DELIMITED BY SIZE
+                  WS-AMOUNT-EDIT    DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           END-STRING
+           WRITE SUMMARY-RECORD
+
+           IF WS-CONTROL-CHECKED
+              MOVE WS-VARIANCE TO WS-VARIANCE-EDIT
+              MOVE SPACES TO SUMMARY-RECORD
+              IF WS-CONTROL-MATCHES
+                 STRING "RECONCILIATION: MATCH  ECART: "
+                           DELIMITED BY SIZE
+                        WS-VARIANCE-EDIT DELIMITED BY SIZE
+                        INTO SUMMARY-RECORD
+                 END-STRING
+              ELSE
+                 STRING "RECONCILIATION: MISMATCH  ECART: "
+                           DELIMITED BY SIZE
+                        WS-VARIANCE-EDIT DELIMITED BY SIZE
+                        INTO SUMMARY-RECORD
+                 END-STRING
+              END-IF
+              WRITE SUMMARY-RECORD
+           END-IF
+
+           CLOSE SUMMARY-FILE
+
+           PERFORM DISPLAY-FINAL-TOTALS.
+
+       WRITE-OPERATION-LINE.
+           MOVE WS-OP-COUNT TO WS-COUNT-EDIT
+           MOVE WS-OP-AMOUNT TO WS-AMOUNT-EDIT
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING WS-OP-LABEL      DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WS-COUNT-EDIT    DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  WS-AMOUNT-EDIT   DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           END-STRING
+           WRITE SUMMARY-RECORD.
+
+       DISPLAY-FINAL-TOTALS.
+           IF WS-LOCALE-EN
+              DISPLAY "Transactions processed: " WS-TOTAL-COUNT
+              DISPLAY "Control total: " WS-AMOUNT-EDIT
+           ELSE
+              DISPLAY "Transactions traitees: " WS-TOTAL-COUNT
+              DISPLAY "Total de controle: " WS-AMOUNT-EDIT
+           END-IF
+
+           IF WS-CONTROL-CHECKED
+              IF WS-CONTROL-MATCHES
+                 IF WS-LOCALE-EN
+                    DISPLAY "Reconciliation: OK (matches external "
+                            "control total)"
+                 ELSE
+                    DISPLAY "Rapprochement: OK (conforme au total "
+                            "de controle externe)"
+                 END-IF
+              ELSE
+                 IF WS-LOCALE-EN
+                    DISPLAY "Reconciliation: MISMATCH - variance "
+                            WS-VARIANCE-EDIT
+                 ELSE
+                    DISPLAY "Rapprochement: ECART DETECTE - variance "
+                            WS-VARIANCE-EDIT
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-LOCALE-EN
+              DISPLAY "Report written to " WS-SUMMARY-FILENAME
+           ELSE
+              DISPLAY "Rapport ecrit dans " WS-SUMMARY-FILENAME
+           END-IF.
+
+       APPEND-LEDGER-RECORD.
+           MOVE SPACES TO WS-LEDGER-LINE
+           MOVE WS-REPORT-DATE TO WS-LEDG-DATE
+           MOVE WS-TOTAL-COUNT TO WS-LEDG-COUNT
+           MOVE WS-TOTAL-AMOUNT TO WS-LEDG-AMOUNT
+           IF WS-CONTROL-CHECKED
+              IF WS-CONTROL-MATCHES
+                 MOVE "MATCH" TO WS-LEDG-RECON
+              ELSE
+                 MOVE "MISMATCH" TO WS-LEDG-RECON
+              END-IF
+           ELSE
+              MOVE "N/A" TO WS-LEDG-RECON
+           END-IF
+
+           OPEN EXTEND LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = "00"
+              OPEN OUTPUT LEDGER-FILE
+           END-IF
+           MOVE WS-LEDGER-LINE TO LEDGER-RECORD
+           WRITE LEDGER-RECORD
+           CLOSE LEDGER-FILE
+
+           IF WS-LOCALE-EN
+              DISPLAY "Ledger updated: " WS-LEDGER-FILENAME
+           ELSE
+              DISPLAY "Grand livre mis a jour: " WS-LEDGER-FILENAME
+           END-IF.
+       END PROGRAM EOD-REPORT.
