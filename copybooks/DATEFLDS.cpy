@@ -0,0 +1,18 @@
+      *================================================================
+      *    COPYBOOK:   DATEFLDS
+      *    PURPOSE:    Shared year/month/day date structure, used by
+      *                every program that passes a date around as a
+      *                group item (MAIN, DATE_UTILS, DATE_ARITH).
+      *    USAGE:      Include under a caller-supplied 01 level, using
+      *                REPLACING to pick the elementary item names when
+      *                more than one date structure appears in the same
+      *                program, e.g.
+      *                   01 LS-BASE-DATE.
+      *                      COPY DATEFLDS REPLACING ==PREFIX-YEAR== BY
+      *                         ==LS-BASE-YEAR== ==PREFIX-MONTH== BY
+      *                         ==LS-BASE-MONTH== ==PREFIX-DAY== BY
+      *                         ==LS-BASE-DAY==.
+      *================================================================
+           05  PREFIX-YEAR             PIC 9(4).
+           05  PREFIX-MONTH            PIC 9(2).
+           05  PREFIX-DAY              PIC 9(2).
