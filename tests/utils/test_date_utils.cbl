@@ -9,18 +9,52 @@
           05 WS-DAY               PIC 9(2) VALUE 15.
        01 WS-FORMATTED-DATE       PIC X(10).
        01 WS-EXPECTED-DATE        PIC X(10) VALUE "15/05/2023".
-       
+       01 WS-VALID-DATE           PIC X(1).
+       01 WS-DATE-FORMAT          PIC X(1) VALUE "E".
+       01 WS-LOCALE               PIC X(2) VALUE "FR".
+       01 WS-DAY-NAME             PIC X(9).
+       01 WS-EXPECTED-DAY-NAME    PIC X(9) VALUE "Lundi    ".
+
+       01 WS-BAD-DATE.
+          05 WS-BAD-YEAR          PIC 9(4) VALUE 2023.
+          05 WS-BAD-MONTH         PIC 9(2) VALUE 02.
+          05 WS-BAD-DAY           PIC 9(2) VALUE 30.
+       01 WS-BAD-FORMATTED-DATE   PIC X(10).
+       01 WS-BAD-VALID-DATE       PIC X(1).
+
+       01 WS-LEAP-DATE.
+          05 WS-LEAP-YEAR         PIC 9(4) VALUE 2024.
+          05 WS-LEAP-MONTH        PIC 9(2) VALUE 02.
+          05 WS-LEAP-DAY          PIC 9(2) VALUE 29.
+       01 WS-LEAP-FORMATTED-DATE  PIC X(10).
+       01 WS-LEAP-VALID-DATE      PIC X(1).
+
+       01 WS-ISO-FORMATTED-DATE   PIC X(10).
+       01 WS-ISO-VALID-DATE       PIC X(1).
+       01 WS-ISO-FORMAT           PIC X(1) VALUE "I".
+       01 WS-ISO-EXPECTED-DATE    PIC X(10) VALUE "2023-05-15".
+
+       01 WS-US-FORMATTED-DATE    PIC X(10).
+       01 WS-US-VALID-DATE        PIC X(1).
+       01 WS-US-FORMAT            PIC X(1) VALUE "U".
+       01 WS-US-EXPECTED-DATE     PIC X(10) VALUE "05/15/2023".
+
+       01 WS-DATE-STATUS          PIC 9(2).
+
        LINKAGE SECTION.
        01 LS-TEST-RESULT          PIC 9(1).
-       
+
        PROCEDURE DIVISION USING LS-TEST-RESULT.
        MAIN-PROCEDURE.
            DISPLAY "  Test de formatage de date..."
-           
+
            MOVE 0 TO LS-TEST-RESULT
-           
-           CALL "DATE_UTILS" USING WS-DATE, WS-FORMATTED-DATE
-           
+
+           CALL "DATE_UTILS" USING WS-DATE, WS-FORMATTED-DATE,
+                                    WS-VALID-DATE, WS-DATE-FORMAT,
+                                    WS-LOCALE, WS-DAY-NAME,
+                                    WS-DATE-STATUS
+
            IF WS-FORMATTED-DATE = WS-EXPECTED-DATE
               DISPLAY "  OK: Date formatée correctement"
            ELSE
@@ -29,6 +63,68 @@
               DISPLAY "    Obtenu: " WS-FORMATTED-DATE
               MOVE 1 TO LS-TEST-RESULT
            END-IF
-           
+
+           DISPLAY "  Test du nom du jour (15/05/2023 = lundi)..."
+           IF WS-DAY-NAME = WS-EXPECTED-DAY-NAME
+              DISPLAY "  OK: Nom du jour correct"
+           ELSE
+              DISPLAY "  ÉCHEC: Nom du jour incorrect"
+              DISPLAY "    Attendu: " WS-EXPECTED-DAY-NAME
+              DISPLAY "    Obtenu: " WS-DAY-NAME
+              MOVE 1 TO LS-TEST-RESULT
+           END-IF
+
+           DISPLAY "  Test de validation de date (30 fevrier)..."
+           CALL "DATE_UTILS" USING WS-BAD-DATE, WS-BAD-FORMATTED-DATE,
+                                    WS-BAD-VALID-DATE, WS-DATE-FORMAT,
+                                    WS-LOCALE, WS-DAY-NAME,
+                                    WS-DATE-STATUS
+           IF WS-BAD-VALID-DATE = "N"
+              DISPLAY "  OK: Date invalide detectee"
+           ELSE
+              DISPLAY "  ÉCHEC: Date invalide non detectee"
+              MOVE 1 TO LS-TEST-RESULT
+           END-IF
+
+           DISPLAY "  Test d'annee bissextile (29/02/2024)..."
+           CALL "DATE_UTILS" USING WS-LEAP-DATE, WS-LEAP-FORMATTED-DATE,
+                                    WS-LEAP-VALID-DATE, WS-DATE-FORMAT,
+                                    WS-LOCALE, WS-DAY-NAME,
+                                    WS-DATE-STATUS
+           IF WS-LEAP-VALID-DATE = "Y"
+              DISPLAY "  OK: Annee bissextile acceptee"
+           ELSE
+              DISPLAY "  ÉCHEC: Annee bissextile rejetee a tort"
+              MOVE 1 TO LS-TEST-RESULT
+           END-IF
+
+           DISPLAY "  Test de format ISO (AAAA-MM-JJ)..."
+           CALL "DATE_UTILS" USING WS-DATE, WS-ISO-FORMATTED-DATE,
+                                    WS-ISO-VALID-DATE, WS-ISO-FORMAT,
+                                    WS-LOCALE, WS-DAY-NAME,
+                                    WS-DATE-STATUS
+           IF WS-ISO-FORMATTED-DATE = WS-ISO-EXPECTED-DATE
+              DISPLAY "  OK: Format ISO correct"
+           ELSE
+              DISPLAY "  ÉCHEC: Format ISO incorrect"
+              DISPLAY "    Attendu: " WS-ISO-EXPECTED-DATE
+              DISPLAY "    Obtenu: " WS-ISO-FORMATTED-DATE
+              MOVE 1 TO LS-TEST-RESULT
+           END-IF
+
+           DISPLAY "  Test de format US (MM/JJ/AAAA)..."
+           CALL "DATE_UTILS" USING WS-DATE, WS-US-FORMATTED-DATE,
+                                    WS-US-VALID-DATE, WS-US-FORMAT,
+                                    WS-LOCALE, WS-DAY-NAME,
+                                    WS-DATE-STATUS
+           IF WS-US-FORMATTED-DATE = WS-US-EXPECTED-DATE
+              DISPLAY "  OK: Format US correct"
+           ELSE
+              DISPLAY "  ÉCHEC: Format US incorrect"
+              DISPLAY "    Attendu: " WS-US-EXPECTED-DATE
+              DISPLAY "    Obtenu: " WS-US-FORMATTED-DATE
+              MOVE 1 TO LS-TEST-RESULT
+           END-IF
+
            GOBACK.
        END PROGRAM TEST_DATE_UTILS.
