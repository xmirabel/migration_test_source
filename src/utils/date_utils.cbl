@@ -3,23 +3,177 @@
        
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+       01 WS-DAYS-IN-MONTH-TABLE.
+          05 FILLER              PIC 9(2) VALUE 31.
+          05 FILLER              PIC 9(2) VALUE 28.
+          05 FILLER              PIC 9(2) VALUE 31.
+          05 FILLER              PIC 9(2) VALUE 30.
+          05 FILLER              PIC 9(2) VALUE 31.
+          05 FILLER              PIC 9(2) VALUE 30.
+          05 FILLER              PIC 9(2) VALUE 31.
+          05 FILLER              PIC 9(2) VALUE 31.
+          05 FILLER              PIC 9(2) VALUE 30.
+          05 FILLER              PIC 9(2) VALUE 31.
+          05 FILLER              PIC 9(2) VALUE 30.
+          05 FILLER              PIC 9(2) VALUE 31.
+       01 WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-TABLE
+                                  PIC 9(2) OCCURS 12 TIMES.
+       01 WS-MAX-DAY              PIC 9(2).
+       01 WS-LEAP-YEAR-FLAG       PIC X(1)    VALUE "N".
+          88 WS-IS-LEAP-YEAR                 VALUE "Y".
+
+       01 WS-DAY-NAMES-FR.
+          05 FILLER              PIC X(9) VALUE "Dimanche ".
+          05 FILLER              PIC X(9) VALUE "Lundi    ".
+          05 FILLER              PIC X(9) VALUE "Mardi    ".
+          05 FILLER              PIC X(9) VALUE "Mercredi ".
+          05 FILLER              PIC X(9) VALUE "Jeudi    ".
+          05 FILLER              PIC X(9) VALUE "Vendredi ".
+          05 FILLER              PIC X(9) VALUE "Samedi   ".
+       01 WS-DAY-NAMES-FR-TAB REDEFINES WS-DAY-NAMES-FR
+                                  PIC X(9) OCCURS 7 TIMES.
+       01 WS-DAY-NAMES-EN.
+          05 FILLER              PIC X(9) VALUE "Sunday   ".
+          05 FILLER              PIC X(9) VALUE "Monday   ".
+          05 FILLER              PIC X(9) VALUE "Tuesday  ".
+          05 FILLER              PIC X(9) VALUE "Wednesday".
+          05 FILLER              PIC X(9) VALUE "Thursday ".
+          05 FILLER              PIC X(9) VALUE "Friday   ".
+          05 FILLER              PIC X(9) VALUE "Saturday ".
+       01 WS-DAY-NAMES-EN-TAB REDEFINES WS-DAY-NAMES-EN
+                                  PIC X(9) OCCURS 7 TIMES.
+
+       01 WS-Z-MONTH              PIC S9(4) COMP.
+       01 WS-Z-YEAR               PIC S9(4) COMP.
+       01 WS-Z-CENTURY            PIC S9(4) COMP.
+       01 WS-Z-YEAR-OF-CENT       PIC S9(4) COMP.
+       01 WS-Z-TEMP               PIC S9(4) COMP.
+       01 WS-Z-H                  PIC S9(4) COMP.
+       01 WS-DOW-NUM              PIC 9(1).
+
        LINKAGE SECTION.
        01 LS-CURRENT-DATE.
-          05 LS-YEAR            PIC 9(4).
-          05 LS-MONTH           PIC 9(2).
-          05 LS-DAY             PIC 9(2).
+          COPY DATEFLDS REPLACING ==PREFIX-YEAR== BY ==LS-YEAR==
+                                   ==PREFIX-MONTH== BY ==LS-MONTH==
+                                   ==PREFIX-DAY== BY ==LS-DAY==.
        01 LS-FORMATTED-DATE     PIC X(10).
-       
-       PROCEDURE DIVISION USING LS-CURRENT-DATE, LS-FORMATTED-DATE.
+       01 LS-VALID-DATE         PIC X(1).
+          88 LS-DATE-VALID                   VALUE "Y".
+          88 LS-DATE-INVALID                 VALUE "N".
+          COPY STATCODE REPLACING ==PREFIX-STATUS== BY ==LS-STATUS==
+                         ==PREFIX-STATUS-OK== BY ==LS-STATUS-OK==.
+          88 LS-STATUS-INVALID-DATE         VALUE 1.
+       01 LS-DATE-FORMAT        PIC X(1).
+          88 LS-FORMAT-EUROPEAN              VALUE "E".
+          88 LS-FORMAT-ISO                   VALUE "I".
+          88 LS-FORMAT-US                    VALUE "U".
+       01 LS-LOCALE             PIC X(2).
+          88 LS-LOCALE-EN                    VALUE "EN".
+       01 LS-DAY-NAME           PIC X(9).
+
+       PROCEDURE DIVISION USING LS-CURRENT-DATE, LS-FORMATTED-DATE,
+                                 LS-VALID-DATE, LS-DATE-FORMAT,
+                                 LS-LOCALE, LS-DAY-NAME, LS-STATUS.
        MAIN-PROCEDURE.
-           STRING LS-DAY DELIMITED BY SIZE
-                  "/" DELIMITED BY SIZE
-                  LS-MONTH DELIMITED BY SIZE
-                  "/" DELIMITED BY SIZE
-                  LS-YEAR DELIMITED BY SIZE
-                  INTO LS-FORMATTED-DATE
-           END-STRING
-           
+           SET LS-STATUS-OK TO TRUE
+           IF NOT LS-FORMAT-EUROPEAN AND NOT LS-FORMAT-ISO
+                             AND NOT LS-FORMAT-US
+              SET LS-FORMAT-EUROPEAN TO TRUE
+           END-IF
+
+           PERFORM VALIDATE-DATE
+           IF LS-DATE-VALID
+              PERFORM FORMAT-DATE
+              PERFORM DETERMINE-DAY-OF-WEEK
+              PERFORM DETERMINE-DAY-NAME
+           ELSE
+              MOVE SPACES TO LS-FORMATTED-DATE
+              MOVE SPACES TO LS-DAY-NAME
+              SET LS-STATUS-INVALID-DATE TO TRUE
+           END-IF
+
            GOBACK.
+
+       FORMAT-DATE.
+           EVALUATE TRUE
+              WHEN LS-FORMAT-ISO
+                 STRING LS-YEAR DELIMITED BY SIZE
+                        "-" DELIMITED BY SIZE
+                        LS-MONTH DELIMITED BY SIZE
+                        "-" DELIMITED BY SIZE
+                        LS-DAY DELIMITED BY SIZE
+                        INTO LS-FORMATTED-DATE
+                 END-STRING
+              WHEN LS-FORMAT-US
+                 STRING LS-MONTH DELIMITED BY SIZE
+                        "/" DELIMITED BY SIZE
+                        LS-DAY DELIMITED BY SIZE
+                        "/" DELIMITED BY SIZE
+                        LS-YEAR DELIMITED BY SIZE
+                        INTO LS-FORMATTED-DATE
+                 END-STRING
+              WHEN OTHER
+                 STRING LS-DAY DELIMITED BY SIZE
+                        "/" DELIMITED BY SIZE
+                        LS-MONTH DELIMITED BY SIZE
+                        "/" DELIMITED BY SIZE
+                        LS-YEAR DELIMITED BY SIZE
+                        INTO LS-FORMATTED-DATE
+                 END-STRING
+           END-EVALUATE.
+
+       VALIDATE-DATE.
+           SET LS-DATE-VALID TO TRUE
+           IF LS-MONTH < 1 OR LS-MONTH > 12
+              SET LS-DATE-INVALID TO TRUE
+           ELSE
+              PERFORM DETERMINE-LEAP-YEAR
+              MOVE WS-DAYS-IN-MONTH (LS-MONTH) TO WS-MAX-DAY
+              IF LS-MONTH = 2 AND WS-IS-LEAP-YEAR
+                 MOVE 29 TO WS-MAX-DAY
+              END-IF
+              IF LS-DAY < 1 OR LS-DAY > WS-MAX-DAY
+                 SET LS-DATE-INVALID TO TRUE
+              END-IF
+           END-IF.
+
+       DETERMINE-LEAP-YEAR.
+           MOVE "N" TO WS-LEAP-YEAR-FLAG
+           IF FUNCTION MOD (LS-YEAR, 4) = 0
+              IF FUNCTION MOD (LS-YEAR, 100) = 0
+                 IF FUNCTION MOD (LS-YEAR, 400) = 0
+                    MOVE "Y" TO WS-LEAP-YEAR-FLAG
+                 END-IF
+              ELSE
+                 MOVE "Y" TO WS-LEAP-YEAR-FLAG
+              END-IF
+           END-IF.
+
+       DETERMINE-DAY-OF-WEEK.
+           IF LS-MONTH < 3
+              COMPUTE WS-Z-MONTH = LS-MONTH + 12
+              COMPUTE WS-Z-YEAR = LS-YEAR - 1
+           ELSE
+              MOVE LS-MONTH TO WS-Z-MONTH
+              MOVE LS-YEAR TO WS-Z-YEAR
+           END-IF
+           COMPUTE WS-Z-CENTURY = WS-Z-YEAR / 100
+           COMPUTE WS-Z-YEAR-OF-CENT = WS-Z-YEAR - (WS-Z-CENTURY * 100)
+           COMPUTE WS-Z-TEMP = (13 * (WS-Z-MONTH + 1)) / 5
+           COMPUTE WS-Z-H =
+               FUNCTION MOD (LS-DAY + WS-Z-TEMP + WS-Z-YEAR-OF-CENT
+                  + (WS-Z-YEAR-OF-CENT / 4) + (WS-Z-CENTURY / 4)
+                  + (5 * WS-Z-CENTURY), 7)
+           IF WS-Z-H = 0
+              MOVE 7 TO WS-DOW-NUM
+           ELSE
+              MOVE WS-Z-H TO WS-DOW-NUM
+           END-IF.
+
+       DETERMINE-DAY-NAME.
+           IF LS-LOCALE-EN
+              MOVE WS-DAY-NAMES-EN-TAB (WS-DOW-NUM) TO LS-DAY-NAME
+           ELSE
+              MOVE WS-DAY-NAMES-FR-TAB (WS-DOW-NUM) TO LS-DAY-NAME
+           END-IF.
        END PROGRAM DATE_UTILS.
