@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULATOR.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-NUM1                PIC S9(5)V99 COMP-3.
+       01 WS-NUM2                PIC S9(5)V99 COMP-3.
+       01 WS-RESULT              PIC S9(6)V99 COMP-3.
+       01 WS-ACCUMULATOR         PIC S9(8)V99 COMP-3 VALUE 0.
+
+       LINKAGE SECTION.
+       01 LS-NUM1                PIC 9(5)V99.
+       01 LS-NUM2                PIC 9(5)V99.
+       01 LS-RESULT              PIC S9(6)V99.
+       01 LS-OPERATION           PIC X(1).
+          88 LS-OP-ADD                     VALUE "A".
+          88 LS-OP-SUBTRACT                VALUE "S".
+          88 LS-OP-MULTIPLY                VALUE "M".
+          88 LS-OP-DIVIDE                  VALUE "D".
+          COPY STATCODE REPLACING ==PREFIX-STATUS== BY ==LS-STATUS==
+                         ==PREFIX-STATUS-OK== BY ==LS-STATUS-OK==.
+          88 LS-STATUS-DIVIDE-BY-ZERO      VALUE 1.
+          88 LS-STATUS-OVERFLOW            VALUE 2.
+          88 LS-STATUS-ACCUM-OVERFLOW      VALUE 4.
+       01 LS-ROUND-MODE          PIC X(1).
+          88 LS-ROUND-NEAREST              VALUE "N".
+          88 LS-ROUND-TRUNCATE             VALUE "T".
+       01 LS-ACCUM-MODE          PIC X(1).
+          88 LS-ACCUM-RESET                VALUE "R".
+          88 LS-ACCUM-ADD                  VALUE "A".
+          88 LS-ACCUM-OFF                  VALUE "N".
+       01 LS-ACCUMULATOR         PIC S9(8)V99.
+
+       PROCEDURE DIVISION USING LS-NUM1, LS-NUM2, LS-RESULT,
+                                 LS-OPERATION, LS-STATUS,
+                                 LS-ROUND-MODE, LS-ACCUM-MODE,
+                                 LS-ACCUMULATOR.
+       MAIN-PROCEDURE.
+           SET LS-STATUS-OK TO TRUE
+           IF NOT LS-ROUND-NEAREST
+              SET LS-ROUND-TRUNCATE TO TRUE
+           END-IF
+
+           IF LS-ACCUM-RESET
+              MOVE ZERO TO WS-ACCUMULATOR
+           END-IF
+
+           MOVE LS-NUM1 TO WS-NUM1
+           MOVE LS-NUM2 TO WS-NUM2
+
+           EVALUATE TRUE
+              WHEN LS-OP-SUBTRACT
+                 SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULT
+                    ON SIZE ERROR
+                       MOVE ZERO TO WS-RESULT
+                       SET LS-STATUS-OVERFLOW TO TRUE
+                 END-SUBTRACT
+              WHEN LS-OP-MULTIPLY
+                 IF LS-ROUND-NEAREST
+                    MULTIPLY WS-NUM1 BY WS-NUM2
+                       GIVING WS-RESULT ROUNDED
+                       ON SIZE ERROR
+                          MOVE ZERO TO WS-RESULT
+                          SET LS-STATUS-OVERFLOW TO TRUE
+                    END-MULTIPLY
+                 ELSE
+                    MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+                       ON SIZE ERROR
+                          MOVE ZERO TO WS-RESULT
+                          SET LS-STATUS-OVERFLOW TO TRUE
+                    END-MULTIPLY
+                 END-IF
+              WHEN LS-OP-DIVIDE
+                 IF WS-NUM2 = ZERO
+                    MOVE ZERO TO WS-RESULT
+                    SET LS-STATUS-DIVIDE-BY-ZERO TO TRUE
+                 ELSE
+                    IF LS-ROUND-NEAREST
+                       DIVIDE WS-NUM1 BY WS-NUM2
+                          GIVING WS-RESULT ROUNDED
+                          ON SIZE ERROR
+                             MOVE ZERO TO WS-RESULT
+                             SET LS-STATUS-OVERFLOW TO TRUE
+                       END-DIVIDE
+                    ELSE
+                       DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+                          ON SIZE ERROR
+                             MOVE ZERO TO WS-RESULT
+                             SET LS-STATUS-OVERFLOW TO TRUE
+                       END-DIVIDE
+                    END-IF
+                 END-IF
+              WHEN OTHER
+                 ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESULT
+                    ON SIZE ERROR
+                       MOVE ZERO TO WS-RESULT
+                       SET LS-STATUS-OVERFLOW TO TRUE
+                 END-ADD
+           END-EVALUATE
+
+           IF LS-ACCUM-ADD AND LS-STATUS-OK
+              ADD WS-RESULT TO WS-ACCUMULATOR
+                 ON SIZE ERROR
+                    SET LS-STATUS-ACCUM-OVERFLOW TO TRUE
+              END-ADD
+           END-IF
+
+           MOVE WS-RESULT TO LS-RESULT
+           MOVE WS-ACCUMULATOR TO LS-ACCUMULATOR
+
+           GOBACK.
+       END PROGRAM CALCULATOR.
