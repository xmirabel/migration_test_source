@@ -3,18 +3,52 @@
        
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+       01 WS-SANITIZE-IDX        PIC 9(2) COMP.
+       01 WS-SANITIZE-CHAR       PIC X(1).
+       01 WS-NAME-LENGTH         PIC 9(2) COMP VALUE 30.
+
        LINKAGE SECTION.
        01 LS-USER-NAME          PIC X(30).
        01 LS-GREETING           PIC X(50).
-       
-       PROCEDURE DIVISION USING LS-USER-NAME, LS-GREETING.
+       01 LS-LOCALE             PIC X(2).
+          88 LS-LOCALE-EN                    VALUE "EN".
+
+       PROCEDURE DIVISION USING LS-USER-NAME, LS-GREETING, LS-LOCALE.
        MAIN-PROCEDURE.
-           STRING "Bonjour, " DELIMITED BY SIZE
-                  LS-USER-NAME DELIMITED BY SPACE
-                  " !" DELIMITED BY SIZE
-                  INTO LS-GREETING
-           END-STRING
-           
+           PERFORM SANITIZE-NAME
+
+           MOVE SPACES TO LS-GREETING
+           IF LS-LOCALE-EN
+              STRING "Hello, " DELIMITED BY SIZE
+                     FUNCTION TRIM (LS-USER-NAME) DELIMITED BY SIZE
+                     " !" DELIMITED BY SIZE
+                     INTO LS-GREETING
+              END-STRING
+           ELSE
+              STRING "Bonjour, " DELIMITED BY SIZE
+                     FUNCTION TRIM (LS-USER-NAME) DELIMITED BY SIZE
+                     " !" DELIMITED BY SIZE
+                     INTO LS-GREETING
+              END-STRING
+           END-IF
+
            GOBACK.
+
+       SANITIZE-NAME.
+           PERFORM SANITIZE-ONE-CHAR VARYING WS-SANITIZE-IDX FROM 1
+               BY 1 UNTIL WS-SANITIZE-IDX > WS-NAME-LENGTH
+           MOVE FUNCTION TRIM (LS-USER-NAME) TO LS-USER-NAME
+           IF LS-USER-NAME = SPACES
+              IF LS-LOCALE-EN
+                 MOVE "User" TO LS-USER-NAME
+              ELSE
+                 MOVE "Utilisateur" TO LS-USER-NAME
+              END-IF
+           END-IF.
+
+       SANITIZE-ONE-CHAR.
+           MOVE LS-USER-NAME (WS-SANITIZE-IDX:1) TO WS-SANITIZE-CHAR
+           IF WS-SANITIZE-CHAR < " " OR WS-SANITIZE-CHAR = X"7F"
+              MOVE SPACE TO LS-USER-NAME (WS-SANITIZE-IDX:1)
+           END-IF.
        END PROGRAM STRING_UTILS.
