@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST_CURRENCY_UTILS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CURRENCY-CODE        PIC X(3) VALUE "EUR".
+       01 WS-FX-RATE              PIC 9(3)V9999.
+       01 WS-EXPECTED-RATE        PIC 9(3)V9999 VALUE 0.9200.
+       01 WS-CURRENCY-STATUS      PIC 9(2).
+
+       01 WS-USD-CODE             PIC X(3) VALUE "USD".
+       01 WS-USD-RATE             PIC 9(3)V9999.
+       01 WS-USD-EXPECTED-RATE    PIC 9(3)V9999 VALUE 1.0000.
+       01 WS-USD-STATUS           PIC 9(2).
+
+       01 WS-BAD-CODE             PIC X(3) VALUE "XXX".
+       01 WS-BAD-RATE             PIC 9(3)V9999.
+       01 WS-BAD-STATUS           PIC 9(2).
+
+       LINKAGE SECTION.
+       01 LS-TEST-RESULT          PIC 9(1).
+
+       PROCEDURE DIVISION USING LS-TEST-RESULT.
+       MAIN-PROCEDURE.
+           DISPLAY "  Test du taux de change EUR..."
+
+           MOVE 0 TO LS-TEST-RESULT
+
+           CALL "CURRENCY_UTILS" USING WS-CURRENCY-CODE, WS-FX-RATE,
+                                        WS-CURRENCY-STATUS
+
+           IF WS-FX-RATE = WS-EXPECTED-RATE AND WS-CURRENCY-STATUS = 0
+              DISPLAY "  OK: Taux EUR correct"
+           ELSE
+              DISPLAY "  ÉCHEC: Taux EUR incorrect"
+              DISPLAY "    Attendu: " WS-EXPECTED-RATE
+              DISPLAY "    Obtenu: " WS-FX-RATE
+              MOVE 1 TO LS-TEST-RESULT
+           END-IF
+
+           DISPLAY "  Test du taux de change USD..."
+           CALL "CURRENCY_UTILS" USING WS-USD-CODE, WS-USD-RATE,
+                                        WS-USD-STATUS
+           IF WS-USD-RATE = WS-USD-EXPECTED-RATE AND WS-USD-STATUS = 0
+              DISPLAY "  OK: Taux USD correct"
+           ELSE
+              DISPLAY "  ÉCHEC: Taux USD incorrect"
+              DISPLAY "    Attendu: " WS-USD-EXPECTED-RATE
+              DISPLAY "    Obtenu: " WS-USD-RATE
+              MOVE 1 TO LS-TEST-RESULT
+           END-IF
+
+           DISPLAY "  Test de code devise inconnu..."
+           CALL "CURRENCY_UTILS" USING WS-BAD-CODE, WS-BAD-RATE,
+                                        WS-BAD-STATUS
+           IF WS-BAD-RATE = 1.0000 AND WS-BAD-STATUS = 1
+              DISPLAY "  OK: Devise inconnue detectee, taux par "
+                      "defaut applique"
+           ELSE
+              DISPLAY "  ÉCHEC: Devise inconnue mal geree"
+              DISPLAY "    Taux obtenu: " WS-BAD-RATE
+              DISPLAY "    Statut obtenu: " WS-BAD-STATUS
+              MOVE 1 TO LS-TEST-RESULT
+           END-IF
+
+           GOBACK.
+       END PROGRAM TEST_CURRENCY_UTILS.
