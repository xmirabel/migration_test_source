@@ -1,43 +1,405 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FILE_HANDLER.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-FILE-STATUS.
-       
+
+           SELECT BACKUP-FILE ASSIGN TO DYNAMIC WS-BACKUP-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BACKUP-STATUS.
+
+           SELECT INDEX-FILE ASSIGN TO DYNAMIC WS-INDEX-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDX-TRANS-ID
+           FILE STATUS IS WS-INDEX-STATUS.
+
+           SELECT LOCK-FILE ASSIGN TO DYNAMIC WS-LOCK-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOCK-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD OUTPUT-FILE.
        01 FILE-RECORD             PIC X(1000).
-       
+
+       FD BACKUP-FILE.
+       01 BACKUP-RECORD           PIC X(1000).
+
+       FD INDEX-FILE.
+       01 IDX-RECORD.
+          COPY CALCREC REPLACING ==CALC-REC-TRANS-ID== BY
+             ==IDX-TRANS-ID== ==CALC-REC-DATE== BY ==IDX-DATE==
+             ==CALC-REC-USER== BY ==IDX-USER==
+             ==CALC-REC-OPERATION== BY ==IDX-OPERATION==
+             ==CALC-REC-NUM1== BY ==IDX-NUM1==
+             ==CALC-REC-NUM2== BY ==IDX-NUM2==
+             ==CALC-REC-RESULT== BY ==IDX-RESULT==
+             ==CALC-REC-STATUS== BY ==IDX-STATUS==.
+
+       FD LOCK-FILE.
+       01 LOCK-RECORD             PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 WS-FILENAME             PIC X(100).
        01 WS-FILE-STATUS          PIC X(2).
-       
+       01 WS-FILE-OPEN-FLAG       PIC X(1)    VALUE "N".
+          88 WS-FILE-IS-OPEN                  VALUE "Y".
+       01 WS-BACKUP-FILENAME      PIC X(104).
+       01 WS-BACKUP-STATUS        PIC X(2).
+       01 WS-BACKUP-EOF-FLAG      PIC X(1)    VALUE "N".
+          88 WS-BACKUP-SOURCE-EOF             VALUE "Y".
+       01 WS-CONTENT-COPY         PIC X(1000).
+       01 WS-CALC-VIEW REDEFINES WS-CONTENT-COPY.
+          COPY CALCREC.
+       01 WS-CSV-NUM1-EDIT        PIC -(5)9.99.
+       01 WS-CSV-NUM2-EDIT        PIC -(5)9.99.
+       01 WS-CSV-RESULT-EDIT      PIC -(6)9.99.
+       01 WS-CSV-STATUS-EDIT      PIC 99.
+       01 WS-INDEX-FILENAME       PIC X(100).
+       01 WS-INDEX-STATUS         PIC X(2).
+       01 WS-INDEX-OPEN-FLAG      PIC X(1)    VALUE "N".
+          88 WS-INDEX-IS-OPEN                  VALUE "Y".
+       01 WS-LOCK-FILENAME        PIC X(105).
+       01 WS-LOCK-STATUS          PIC X(2).
+       01 WS-LOCK-HELD-FLAG       PIC X(1)    VALUE "N".
+          88 WS-LOCK-HELD                      VALUE "Y".
+       01 WS-DELETE-RESULT        PIC S9(9) COMP-5.
+       01 WS-OPEN-RETRY-COUNT     PIC 9(1)    VALUE 0.
+       01 WS-OPEN-RETRY-MAX       PIC 9(1)    VALUE 3.
+       01 WS-OPEN-RETRY-MAX-TEXT  PIC X(02).
+       01 WS-OPEN-RETRY-NANOS     PIC 9(9) COMP-5.
+       01 WS-DUPLICATE-FLAG       PIC X(1)    VALUE "N".
+          88 WS-DUPLICATE-TRANS-FOUND          VALUE "Y".
+       01 WS-APPEND-EXISTS-FLAG   PIC X(1)    VALUE "N".
+          88 WS-APPEND-FILE-EXISTS              VALUE "Y".
+
        LINKAGE SECTION.
        01 LS-FILENAME             PIC X(100).
        01 LS-CONTENT              PIC X(1000).
-       01 LS-STATUS               PIC 9(2).
-       
-       PROCEDURE DIVISION USING LS-FILENAME, LS-CONTENT, LS-STATUS.
+          COPY STATCODE REPLACING ==PREFIX-STATUS== BY ==LS-STATUS==
+                         ==PREFIX-STATUS-OK== BY ==LS-STATUS-OK==.
+          88 LS-STATUS-WRITE-ERROR         VALUE 1.
+          88 LS-STATUS-OPEN-ERROR          VALUE 2.
+          88 LS-STATUS-LOCKED              VALUE 3.
+          88 LS-STATUS-DUPLICATE-TRANS     VALUE 4.
+       01 LS-MODE                 PIC X(1).
+          88 LS-MODE-SINGLE-SHOT           VALUE "S".
+          88 LS-MODE-OPEN                  VALUE "O".
+          88 LS-MODE-WRITE                 VALUE "W".
+          88 LS-MODE-CLOSE                 VALUE "C".
+          88 LS-MODE-APPEND                VALUE "P".
+          88 LS-MODE-APPEND-SINGLE         VALUE "Q".
+       01 LS-MESSAGE              PIC X(40).
+       01 LS-FORMAT               PIC X(1).
+          88 LS-FORMAT-TEXT                VALUE "T".
+          88 LS-FORMAT-CSV                 VALUE "C".
+       01 LS-INDEX-FLAG           PIC X(1).
+          88 LS-INDEX-ENABLED              VALUE "Y".
+       01 LS-INDEX-FILENAME       PIC X(100).
+       01 LS-DRY-RUN-FLAG         PIC X(1).
+          88 LS-DRY-RUN-ENABLED             VALUE "Y".
+
+       PROCEDURE DIVISION USING LS-FILENAME, LS-CONTENT, LS-STATUS,
+                                 LS-MODE, LS-MESSAGE, LS-FORMAT,
+                                 LS-INDEX-FLAG, LS-INDEX-FILENAME,
+                                 LS-DRY-RUN-FLAG.
        MAIN-PROCEDURE.
-           MOVE LS-FILENAME TO WS-FILENAME
            MOVE 0 TO LS-STATUS
-           
-           OPEN OUTPUT OUTPUT-FILE
+
+           ACCEPT WS-OPEN-RETRY-MAX-TEXT FROM ENVIRONMENT
+                  "OPEN_RETRY_MAX"
+           IF WS-OPEN-RETRY-MAX-TEXT NOT = SPACES
+              MOVE FUNCTION NUMVAL (WS-OPEN-RETRY-MAX-TEXT)
+                 TO WS-OPEN-RETRY-MAX
+           END-IF
+
+           IF LS-DRY-RUN-ENABLED
+              MOVE "OK (dry run, no file written)" TO LS-MESSAGE
+              GOBACK
+           END-IF
+
+           EVALUATE TRUE
+              WHEN LS-MODE-OPEN
+                 PERFORM OPEN-OUTPUT-FILE
+              WHEN LS-MODE-APPEND
+                 PERFORM OPEN-APPEND-FILE
+              WHEN LS-MODE-WRITE
+                 PERFORM WRITE-OUTPUT-RECORD
+              WHEN LS-MODE-CLOSE
+                 PERFORM CLOSE-OUTPUT-FILE
+              WHEN LS-MODE-APPEND-SINGLE
+                 PERFORM OPEN-APPEND-FILE
+                 IF LS-STATUS = 0
+                    PERFORM WRITE-OUTPUT-RECORD
+                 END-IF
+                 PERFORM CLOSE-OUTPUT-FILE
+              WHEN OTHER
+                 PERFORM OPEN-OUTPUT-FILE
+                 IF LS-STATUS = 0
+                    PERFORM WRITE-OUTPUT-RECORD
+                 END-IF
+                 PERFORM CLOSE-OUTPUT-FILE
+           END-EVALUATE
+
+           PERFORM SET-STATUS-MESSAGE
+
+           GOBACK.
+
+       SET-STATUS-MESSAGE.
+           EVALUATE TRUE
+              WHEN LS-STATUS-OK
+                 MOVE "OK" TO LS-MESSAGE
+              WHEN LS-STATUS-WRITE-ERROR
+                 MOVE "Write failed: check disk space/permissions"
+                    TO LS-MESSAGE
+              WHEN LS-STATUS-OPEN-ERROR
+                 MOVE "Open failed: check path/permissions"
+                    TO LS-MESSAGE
+              WHEN LS-STATUS-LOCKED
+                 MOVE "File locked by another run"
+                    TO LS-MESSAGE
+              WHEN LS-STATUS-DUPLICATE-TRANS
+                 MOVE "Duplicate transaction ID, write skipped"
+                    TO LS-MESSAGE
+              WHEN OTHER
+                 MOVE "Unknown file handler status" TO LS-MESSAGE
+           END-EVALUATE.
+
+       OPEN-OUTPUT-FILE.
+           MOVE LS-FILENAME TO WS-FILENAME
+           PERFORM CHECK-AND-ACQUIRE-LOCK
+           IF LS-STATUS = 0
+              PERFORM BACKUP-EXISTING-FILE
+              MOVE 0 TO WS-OPEN-RETRY-COUNT
+              OPEN OUTPUT OUTPUT-FILE
+              PERFORM RETRY-OPEN-OUTPUT-FILE
+                 UNTIL WS-FILE-STATUS = "00"
+                    OR WS-OPEN-RETRY-COUNT >= WS-OPEN-RETRY-MAX
+              IF WS-FILE-STATUS = "00"
+                 SET WS-FILE-IS-OPEN TO TRUE
+                 IF LS-FORMAT-CSV
+                    PERFORM WRITE-CSV-HEADER
+                 END-IF
+              ELSE
+                 MOVE 2 TO LS-STATUS
+              END-IF
+           END-IF
+           IF LS-INDEX-ENABLED AND LS-STATUS = 0
+              MOVE LS-INDEX-FILENAME TO WS-INDEX-FILENAME
+              CALL "CBL_DELETE_FILE" USING WS-INDEX-FILENAME
+                 RETURNING WS-DELETE-RESULT
+              OPEN I-O INDEX-FILE
+              IF WS-INDEX-STATUS NOT = "00"
+                 OPEN OUTPUT INDEX-FILE
+              END-IF
+              IF WS-INDEX-STATUS = "00"
+                 SET WS-INDEX-IS-OPEN TO TRUE
+              ELSE
+                 MOVE 2 TO LS-STATUS
+              END-IF
+           END-IF.
+
+       RETRY-OPEN-OUTPUT-FILE.
+           ADD 1 TO WS-OPEN-RETRY-COUNT
+           COMPUTE WS-OPEN-RETRY-NANOS =
+              WS-OPEN-RETRY-COUNT * 200000000
+           CALL "CBL_GC_NANOSLEEP" USING WS-OPEN-RETRY-NANOS
+           OPEN OUTPUT OUTPUT-FILE.
+
+       RETRY-OPEN-APPEND-FILE.
+           ADD 1 TO WS-OPEN-RETRY-COUNT
+           COMPUTE WS-OPEN-RETRY-NANOS =
+              WS-OPEN-RETRY-COUNT * 200000000
+           CALL "CBL_GC_NANOSLEEP" USING WS-OPEN-RETRY-NANOS
+           OPEN EXTEND OUTPUT-FILE.
+
+       CHECK-AND-ACQUIRE-LOCK.
+           MOVE SPACES TO WS-LOCK-FILENAME
+           STRING FUNCTION TRIM (WS-FILENAME) DELIMITED BY SIZE
+                  ".lock" DELIMITED BY SIZE
+                  INTO WS-LOCK-FILENAME
+
+           OPEN INPUT LOCK-FILE
+           IF WS-LOCK-STATUS = "00"
+              CLOSE LOCK-FILE
+              SET LS-STATUS-LOCKED TO TRUE
+           ELSE
+              OPEN OUTPUT LOCK-FILE
+              IF WS-LOCK-STATUS = "00"
+                 MOVE "LOCKED" TO LOCK-RECORD
+                 WRITE LOCK-RECORD
+                 CLOSE LOCK-FILE
+                 SET WS-LOCK-HELD TO TRUE
+              ELSE
+                 MOVE 2 TO LS-STATUS
+              END-IF
+           END-IF.
+
+       RELEASE-LOCK.
+           CALL "CBL_DELETE_FILE" USING WS-LOCK-FILENAME
+              RETURNING WS-DELETE-RESULT
+           MOVE "N" TO WS-LOCK-HELD-FLAG.
+
+       WRITE-CSV-HEADER.
+           MOVE "TRANS_ID,DATE,USER,OPERATION,NUM1,NUM2,RESULT,STATUS"
+              TO FILE-RECORD
+           WRITE FILE-RECORD.
+
+       BACKUP-EXISTING-FILE.
+           MOVE SPACES TO WS-BACKUP-FILENAME
+           STRING FUNCTION TRIM (WS-FILENAME) DELIMITED BY SIZE
+                  ".bak" DELIMITED BY SIZE
+                  INTO WS-BACKUP-FILENAME
+
+           MOVE "N" TO WS-BACKUP-EOF-FLAG
+           OPEN INPUT OUTPUT-FILE
            IF WS-FILE-STATUS = "00"
-              MOVE LS-CONTENT TO FILE-RECORD
-              WRITE FILE-RECORD
-              IF WS-FILE-STATUS NOT = "00"
-                 MOVE 1 TO LS-STATUS
+              OPEN OUTPUT BACKUP-FILE
+              PERFORM COPY-TO-BACKUP UNTIL WS-BACKUP-SOURCE-EOF
+              CLOSE BACKUP-FILE
+              CLOSE OUTPUT-FILE
+           END-IF.
+
+       COPY-TO-BACKUP.
+           READ OUTPUT-FILE INTO BACKUP-RECORD
+              AT END
+                 SET WS-BACKUP-SOURCE-EOF TO TRUE
+              NOT AT END
+                 WRITE BACKUP-RECORD
+           END-READ.
+
+       OPEN-APPEND-FILE.
+           MOVE LS-FILENAME TO WS-FILENAME
+           PERFORM CHECK-AND-ACQUIRE-LOCK
+           IF LS-STATUS = 0
+              MOVE "N" TO WS-APPEND-EXISTS-FLAG
+              OPEN INPUT OUTPUT-FILE
+              IF WS-FILE-STATUS = "00"
+                 SET WS-APPEND-FILE-EXISTS TO TRUE
+                 CLOSE OUTPUT-FILE
+              END-IF
+
+              MOVE 0 TO WS-OPEN-RETRY-COUNT
+              OPEN EXTEND OUTPUT-FILE
+              PERFORM RETRY-OPEN-APPEND-FILE
+                 UNTIL WS-FILE-STATUS = "00"
+                    OR WS-OPEN-RETRY-COUNT >= WS-OPEN-RETRY-MAX
+              IF WS-FILE-STATUS = "00"
+                 SET WS-FILE-IS-OPEN TO TRUE
+                 IF LS-FORMAT-CSV AND NOT WS-APPEND-FILE-EXISTS
+                    PERFORM WRITE-CSV-HEADER
+                 END-IF
+              ELSE
+                 MOVE 2 TO LS-STATUS
+              END-IF
+           END-IF
+           IF LS-INDEX-ENABLED AND LS-STATUS = 0
+              MOVE LS-INDEX-FILENAME TO WS-INDEX-FILENAME
+              OPEN I-O INDEX-FILE
+              IF WS-INDEX-STATUS NOT = "00"
+                 OPEN OUTPUT INDEX-FILE
+              END-IF
+              IF WS-INDEX-STATUS = "00"
+                 SET WS-INDEX-IS-OPEN TO TRUE
+              ELSE
+                 MOVE 2 TO LS-STATUS
+              END-IF
+           END-IF.
+
+       WRITE-OUTPUT-RECORD.
+           IF WS-FILE-IS-OPEN
+              MOVE "N" TO WS-DUPLICATE-FLAG
+              IF WS-INDEX-IS-OPEN AND LS-CONTENT (1:7) NOT = "TRAILER"
+                 PERFORM CHECK-DUPLICATE-TRANS-ID
+              END-IF
+              IF WS-DUPLICATE-TRANS-FOUND
+                 SET LS-STATUS-DUPLICATE-TRANS TO TRUE
+              ELSE
+                 IF LS-FORMAT-CSV AND LS-CONTENT (1:7) NOT = "TRAILER"
+                    PERFORM FORMAT-CSV-ROW
+                 ELSE
+                    MOVE LS-CONTENT TO FILE-RECORD
+                 END-IF
+                 WRITE FILE-RECORD
+                 IF WS-FILE-STATUS NOT = "00"
+                    MOVE 1 TO LS-STATUS
+                 ELSE
+                    IF WS-INDEX-IS-OPEN AND
+                          LS-CONTENT (1:7) NOT = "TRAILER"
+                       PERFORM WRITE-INDEX-RECORD
+                    END-IF
+                 END-IF
               END-IF
            ELSE
               MOVE 2 TO LS-STATUS
+           END-IF.
+
+       CHECK-DUPLICATE-TRANS-ID.
+           MOVE LS-CONTENT TO WS-CONTENT-COPY
+           MOVE CALC-REC-TRANS-ID TO IDX-TRANS-ID
+           READ INDEX-FILE
+              KEY IS IDX-TRANS-ID
+              INVALID KEY
+                 MOVE "N" TO WS-DUPLICATE-FLAG
+              NOT INVALID KEY
+                 MOVE "Y" TO WS-DUPLICATE-FLAG
+           END-READ.
+
+       WRITE-INDEX-RECORD.
+           MOVE LS-CONTENT TO WS-CONTENT-COPY
+           MOVE CALC-REC-TRANS-ID  TO IDX-TRANS-ID
+           MOVE CALC-REC-DATE      TO IDX-DATE
+           MOVE CALC-REC-USER      TO IDX-USER
+           MOVE CALC-REC-OPERATION TO IDX-OPERATION
+           MOVE CALC-REC-NUM1      TO IDX-NUM1
+           MOVE CALC-REC-NUM2      TO IDX-NUM2
+           MOVE CALC-REC-RESULT    TO IDX-RESULT
+           MOVE CALC-REC-STATUS    TO IDX-STATUS
+           WRITE IDX-RECORD
+              INVALID KEY
+                 MOVE 1 TO LS-STATUS
+           END-WRITE.
+
+       FORMAT-CSV-ROW.
+           MOVE LS-CONTENT TO WS-CONTENT-COPY
+           MOVE CALC-REC-NUM1   TO WS-CSV-NUM1-EDIT
+           MOVE CALC-REC-NUM2   TO WS-CSV-NUM2-EDIT
+           MOVE CALC-REC-RESULT TO WS-CSV-RESULT-EDIT
+           MOVE CALC-REC-STATUS TO WS-CSV-STATUS-EDIT
+           MOVE SPACES TO FILE-RECORD
+           STRING FUNCTION TRIM (CALC-REC-TRANS-ID) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (CALC-REC-DATE) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (CALC-REC-USER) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CALC-REC-OPERATION DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-CSV-NUM1-EDIT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-CSV-NUM2-EDIT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-CSV-RESULT-EDIT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-CSV-STATUS-EDIT DELIMITED BY SIZE
+                  INTO FILE-RECORD
+           END-STRING.
+
+       CLOSE-OUTPUT-FILE.
+           IF WS-FILE-IS-OPEN
+              CLOSE OUTPUT-FILE
+              MOVE "N" TO WS-FILE-OPEN-FLAG
            END-IF
-           CLOSE OUTPUT-FILE
-           
-           GOBACK.
+           IF WS-INDEX-IS-OPEN
+              CLOSE INDEX-FILE
+              MOVE "N" TO WS-INDEX-OPEN-FLAG
+           END-IF
+           IF WS-LOCK-HELD
+              PERFORM RELEASE-LOCK
+           END-IF.
        END PROGRAM FILE_HANDLER.
