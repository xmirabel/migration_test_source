@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST_DATE_ARITH.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-TEST-RESULT          PIC 9(1) VALUE 0.
+
+       01 WS-BASE-DATE.
+          05 WS-BASE-YEAR         PIC 9(4) VALUE 2026.
+          05 WS-BASE-MONTH        PIC 9(2) VALUE 02.
+          05 WS-BASE-DAY          PIC 9(2) VALUE 27.
+       01 WS-DAYS-TO-ADD          PIC S9(5) COMP VALUE 5.
+       01 WS-BUSINESS-DAY-FLAG    PIC X(1) VALUE "N".
+       01 WS-RESULT-DATE.
+          05 WS-RESULT-YEAR       PIC 9(4).
+          05 WS-RESULT-MONTH      PIC 9(2).
+          05 WS-RESULT-DAY        PIC 9(2).
+       01 WS-VALID-DATE           PIC X(1).
+       01 WS-EXPECTED-DATE.
+          05 WS-EXP-YEAR          PIC 9(4) VALUE 2026.
+          05 WS-EXP-MONTH         PIC 9(2) VALUE 03.
+          05 WS-EXP-DAY           PIC 9(2) VALUE 04.
+
+       01 WS-SUB-DAYS-TO-ADD      PIC S9(5) COMP VALUE -10.
+       01 WS-SUB-RESULT-DATE.
+          05 WS-SUB-RESULT-YEAR   PIC 9(4).
+          05 WS-SUB-RESULT-MONTH  PIC 9(2).
+          05 WS-SUB-RESULT-DAY    PIC 9(2).
+       01 WS-SUB-VALID-DATE       PIC X(1).
+       01 WS-SUB-EXPECTED-DATE.
+          05 WS-SUB-EXP-YEAR      PIC 9(4) VALUE 2026.
+          05 WS-SUB-EXP-MONTH     PIC 9(2) VALUE 02.
+          05 WS-SUB-EXP-DAY       PIC 9(2) VALUE 17.
+
+       01 WS-BIZ-BASE-DATE.
+          05 WS-BIZ-BASE-YEAR     PIC 9(4) VALUE 2026.
+          05 WS-BIZ-BASE-MONTH    PIC 9(2) VALUE 08.
+          05 WS-BIZ-BASE-DAY      PIC 9(2) VALUE 07.
+       01 WS-BIZ-DAYS-TO-ADD      PIC S9(5) COMP VALUE 1.
+       01 WS-BIZ-DAY-FLAG         PIC X(1) VALUE "Y".
+       01 WS-BIZ-RESULT-DATE.
+          05 WS-BIZ-RESULT-YEAR   PIC 9(4).
+          05 WS-BIZ-RESULT-MONTH  PIC 9(2).
+          05 WS-BIZ-RESULT-DAY    PIC 9(2).
+       01 WS-BIZ-VALID-DATE       PIC X(1).
+       01 WS-BIZ-EXPECTED-DATE.
+          05 WS-BIZ-EXP-YEAR      PIC 9(4) VALUE 2026.
+          05 WS-BIZ-EXP-MONTH     PIC 9(2) VALUE 08.
+          05 WS-BIZ-EXP-DAY       PIC 9(2) VALUE 10.
+
+       LINKAGE SECTION.
+       01 LS-TEST-RESULT          PIC 9(1).
+
+       PROCEDURE DIVISION USING LS-TEST-RESULT.
+       MAIN-PROCEDURE.
+           DISPLAY "  Test d'addition de jours (27/02/2026 + 5)..."
+           CALL "DATE_ARITH" USING WS-BASE-DATE, WS-DAYS-TO-ADD,
+                                    WS-BUSINESS-DAY-FLAG,
+                                    WS-RESULT-DATE, WS-VALID-DATE
+           IF WS-RESULT-DATE = WS-EXPECTED-DATE
+              DISPLAY "  OK: Date resultat correcte"
+           ELSE
+              DISPLAY "  ECHEC: Date resultat incorrecte"
+              MOVE 1 TO WS-TEST-RESULT
+           END-IF
+
+           DISPLAY "  Test de soustraction de jours (27/02 - 10j)..."
+           CALL "DATE_ARITH" USING WS-BASE-DATE, WS-SUB-DAYS-TO-ADD,
+                                    WS-BUSINESS-DAY-FLAG,
+                                    WS-SUB-RESULT-DATE,
+                                    WS-SUB-VALID-DATE
+           IF WS-SUB-RESULT-DATE = WS-SUB-EXPECTED-DATE
+              DISPLAY "  OK: Date resultat correcte"
+           ELSE
+              DISPLAY "  ECHEC: Date resultat incorrecte"
+              MOVE 1 TO WS-TEST-RESULT
+           END-IF
+
+           DISPLAY "  Test de jour ouvrable (vendredi + 1)..."
+           CALL "DATE_ARITH" USING WS-BIZ-BASE-DATE, WS-BIZ-DAYS-TO-ADD,
+                                    WS-BIZ-DAY-FLAG,
+                                    WS-BIZ-RESULT-DATE,
+                                    WS-BIZ-VALID-DATE
+           IF WS-BIZ-RESULT-DATE = WS-BIZ-EXPECTED-DATE
+              DISPLAY "  OK: Jour ouvrable suivant correct (lundi)"
+           ELSE
+              DISPLAY "  ECHEC: Jour ouvrable suivant incorrect"
+              MOVE 1 TO WS-TEST-RESULT
+           END-IF
+
+           MOVE WS-TEST-RESULT TO LS-TEST-RESULT
+           GOBACK.
+       END PROGRAM TEST_DATE_ARITH.
