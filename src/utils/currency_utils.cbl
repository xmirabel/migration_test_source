@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURRENCY_UTILS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FX-RATE-TABLE.
+          05 FILLER.
+             10 FILLER              PIC X(3) VALUE "USD".
+             10 FILLER              PIC 9(3)V9999 VALUE 1.0000.
+          05 FILLER.
+             10 FILLER              PIC X(3) VALUE "EUR".
+             10 FILLER              PIC 9(3)V9999 VALUE 0.9200.
+          05 FILLER.
+             10 FILLER              PIC X(3) VALUE "GBP".
+             10 FILLER              PIC 9(3)V9999 VALUE 0.7900.
+          05 FILLER.
+             10 FILLER              PIC X(3) VALUE "JPY".
+             10 FILLER              PIC 9(3)V9999 VALUE 149.5000.
+          05 FILLER.
+             10 FILLER              PIC X(3) VALUE "CAD".
+             10 FILLER              PIC 9(3)V9999 VALUE 1.3600.
+       01 WS-FX-RATE-ENTRIES REDEFINES WS-FX-RATE-TABLE.
+          05 WS-FX-RATE-ENTRY OCCURS 5 TIMES.
+             10 WS-FX-CODE          PIC X(3).
+             10 WS-FX-RATE          PIC 9(3)V9999.
+       01 WS-TABLE-SIZE            PIC 9(2)    VALUE 5.
+       01 WS-IDX                   PIC 9(2).
+       01 WS-FOUND-FLAG            PIC X(1)    VALUE "N".
+          88 WS-RATE-FOUND                     VALUE "Y".
+
+       LINKAGE SECTION.
+       01 LS-CURRENCY-CODE         PIC X(3).
+       01 LS-FX-RATE               PIC 9(3)V9999.
+          COPY STATCODE REPLACING ==PREFIX-STATUS== BY ==LS-STATUS==
+                         ==PREFIX-STATUS-OK== BY ==LS-STATUS-OK==.
+          88 LS-STATUS-UNKNOWN-CURRENCY    VALUE 1.
+
+       PROCEDURE DIVISION USING LS-CURRENCY-CODE, LS-FX-RATE, LS-STATUS.
+       MAIN-PROCEDURE.
+           SET LS-STATUS-OK TO TRUE
+           MOVE "N" TO WS-FOUND-FLAG
+           PERFORM FIND-RATE-ENTRY VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-TABLE-SIZE OR WS-RATE-FOUND
+
+           IF NOT WS-RATE-FOUND
+              MOVE 1.0000 TO LS-FX-RATE
+              SET LS-STATUS-UNKNOWN-CURRENCY TO TRUE
+           END-IF
+
+           GOBACK.
+
+       FIND-RATE-ENTRY.
+           IF LS-CURRENCY-CODE = WS-FX-CODE (WS-IDX)
+              MOVE WS-FX-RATE (WS-IDX) TO LS-FX-RATE
+              SET WS-RATE-FOUND TO TRUE
+           END-IF.
+       END PROGRAM CURRENCY_UTILS.
