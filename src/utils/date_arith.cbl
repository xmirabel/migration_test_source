@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATE_ARITH.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-WORK-DATE.
+          05 WS-WORK-YEAR        PIC 9(4).
+          05 WS-WORK-MONTH       PIC 9(2).
+          05 WS-WORK-DAY         PIC 9(2).
+       01 WS-DAYS-REMAINING      PIC S9(5) COMP.
+
+       01 WS-DAYS-IN-MONTH-TABLE.
+          05 FILLER              PIC 9(2) VALUE 31.
+          05 FILLER              PIC 9(2) VALUE 28.
+          05 FILLER              PIC 9(2) VALUE 31.
+          05 FILLER              PIC 9(2) VALUE 30.
+          05 FILLER              PIC 9(2) VALUE 31.
+          05 FILLER              PIC 9(2) VALUE 30.
+          05 FILLER              PIC 9(2) VALUE 31.
+          05 FILLER              PIC 9(2) VALUE 31.
+          05 FILLER              PIC 9(2) VALUE 30.
+          05 FILLER              PIC 9(2) VALUE 31.
+          05 FILLER              PIC 9(2) VALUE 30.
+          05 FILLER              PIC 9(2) VALUE 31.
+       01 WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-TABLE
+                                  PIC 9(2) OCCURS 12 TIMES.
+       01 WS-MAX-DAY              PIC 9(2).
+       01 WS-LEAP-YEAR-FLAG       PIC X(1)    VALUE "N".
+          88 WS-IS-LEAP-YEAR                 VALUE "Y".
+
+       01 WS-Z-MONTH              PIC S9(4) COMP.
+       01 WS-Z-YEAR               PIC S9(4) COMP.
+       01 WS-Z-CENTURY            PIC S9(4) COMP.
+       01 WS-Z-YEAR-OF-CENT       PIC S9(4) COMP.
+       01 WS-Z-TEMP               PIC S9(4) COMP.
+       01 WS-Z-H                  PIC S9(4) COMP.
+       01 WS-DAY-NUM              PIC 9(1).
+          88 WS-DAY-IS-WEEKEND              VALUES 1 2.
+
+       LINKAGE SECTION.
+       01 LS-BASE-DATE.
+          COPY DATEFLDS REPLACING ==PREFIX-YEAR== BY ==LS-BASE-YEAR==
+                                   ==PREFIX-MONTH== BY ==LS-BASE-MONTH==
+                                   ==PREFIX-DAY== BY ==LS-BASE-DAY==.
+       01 LS-DAYS-TO-ADD         PIC S9(5) COMP.
+       01 LS-BUSINESS-DAY-FLAG   PIC X(1).
+          88 LS-BUSINESS-DAYS-ONLY           VALUE "Y".
+       01 LS-RESULT-DATE.
+          COPY DATEFLDS REPLACING ==PREFIX-YEAR== BY ==LS-RESULT-YEAR==
+                             ==PREFIX-MONTH== BY ==LS-RESULT-MONTH==
+                             ==PREFIX-DAY== BY ==LS-RESULT-DAY==.
+       01 LS-VALID-DATE          PIC X(1).
+          88 LS-DATE-VALID                   VALUE "Y".
+          88 LS-DATE-INVALID                 VALUE "N".
+
+       PROCEDURE DIVISION USING LS-BASE-DATE, LS-DAYS-TO-ADD,
+                                 LS-BUSINESS-DAY-FLAG, LS-RESULT-DATE,
+                                 LS-VALID-DATE.
+       MAIN-PROCEDURE.
+           PERFORM VALIDATE-BASE-DATE
+           IF LS-DATE-VALID
+              MOVE LS-BASE-DATE TO WS-WORK-DATE
+              IF LS-DAYS-TO-ADD >= 0
+                 MOVE LS-DAYS-TO-ADD TO WS-DAYS-REMAINING
+                 PERFORM ADVANCE-ONE-DAY UNTIL WS-DAYS-REMAINING = 0
+              ELSE
+                 COMPUTE WS-DAYS-REMAINING = LS-DAYS-TO-ADD * -1
+                 PERFORM RETREAT-ONE-DAY UNTIL WS-DAYS-REMAINING = 0
+              END-IF
+              MOVE WS-WORK-DATE TO LS-RESULT-DATE
+           ELSE
+              MOVE ZEROS TO LS-RESULT-DATE
+           END-IF
+
+           GOBACK.
+
+       VALIDATE-BASE-DATE.
+           SET LS-DATE-VALID TO TRUE
+           IF LS-BASE-MONTH < 1 OR LS-BASE-MONTH > 12
+              SET LS-DATE-INVALID TO TRUE
+           ELSE
+              MOVE LS-BASE-YEAR TO WS-Z-YEAR
+              PERFORM DETERMINE-LEAP-YEAR
+              MOVE WS-DAYS-IN-MONTH (LS-BASE-MONTH) TO WS-MAX-DAY
+              IF LS-BASE-MONTH = 2 AND WS-IS-LEAP-YEAR
+                 MOVE 29 TO WS-MAX-DAY
+              END-IF
+              IF LS-BASE-DAY < 1 OR LS-BASE-DAY > WS-MAX-DAY
+                 SET LS-DATE-INVALID TO TRUE
+              END-IF
+           END-IF.
+
+       ADVANCE-ONE-DAY.
+           ADD 1 TO WS-WORK-DAY
+           PERFORM DETERMINE-WORK-LEAP-YEAR
+           MOVE WS-DAYS-IN-MONTH (WS-WORK-MONTH) TO WS-MAX-DAY
+           IF WS-WORK-MONTH = 2 AND WS-IS-LEAP-YEAR
+              MOVE 29 TO WS-MAX-DAY
+           END-IF
+           IF WS-WORK-DAY > WS-MAX-DAY
+              MOVE 1 TO WS-WORK-DAY
+              ADD 1 TO WS-WORK-MONTH
+              IF WS-WORK-MONTH > 12
+                 MOVE 1 TO WS-WORK-MONTH
+                 ADD 1 TO WS-WORK-YEAR
+              END-IF
+           END-IF
+           IF LS-BUSINESS-DAYS-ONLY
+              PERFORM DETERMINE-DAY-OF-WEEK
+              IF NOT WS-DAY-IS-WEEKEND
+                 SUBTRACT 1 FROM WS-DAYS-REMAINING
+              END-IF
+           ELSE
+              SUBTRACT 1 FROM WS-DAYS-REMAINING
+           END-IF.
+
+       RETREAT-ONE-DAY.
+           SUBTRACT 1 FROM WS-WORK-DAY
+           IF WS-WORK-DAY < 1
+              SUBTRACT 1 FROM WS-WORK-MONTH
+              IF WS-WORK-MONTH < 1
+                 MOVE 12 TO WS-WORK-MONTH
+                 SUBTRACT 1 FROM WS-WORK-YEAR
+              END-IF
+              PERFORM DETERMINE-WORK-LEAP-YEAR
+              MOVE WS-DAYS-IN-MONTH (WS-WORK-MONTH) TO WS-MAX-DAY
+              IF WS-WORK-MONTH = 2 AND WS-IS-LEAP-YEAR
+                 MOVE 29 TO WS-MAX-DAY
+              END-IF
+              MOVE WS-MAX-DAY TO WS-WORK-DAY
+           END-IF
+           IF LS-BUSINESS-DAYS-ONLY
+              PERFORM DETERMINE-DAY-OF-WEEK
+              IF NOT WS-DAY-IS-WEEKEND
+                 SUBTRACT 1 FROM WS-DAYS-REMAINING
+              END-IF
+           ELSE
+              SUBTRACT 1 FROM WS-DAYS-REMAINING
+           END-IF.
+
+       DETERMINE-LEAP-YEAR.
+           MOVE "N" TO WS-LEAP-YEAR-FLAG
+           IF FUNCTION MOD (WS-Z-YEAR, 4) = 0
+              IF FUNCTION MOD (WS-Z-YEAR, 100) = 0
+                 IF FUNCTION MOD (WS-Z-YEAR, 400) = 0
+                    MOVE "Y" TO WS-LEAP-YEAR-FLAG
+                 END-IF
+              ELSE
+                 MOVE "Y" TO WS-LEAP-YEAR-FLAG
+              END-IF
+           END-IF.
+
+       DETERMINE-WORK-LEAP-YEAR.
+           MOVE WS-WORK-YEAR TO WS-Z-YEAR
+           PERFORM DETERMINE-LEAP-YEAR.
+
+       DETERMINE-DAY-OF-WEEK.
+           IF WS-WORK-MONTH < 3
+              COMPUTE WS-Z-MONTH = WS-WORK-MONTH + 12
+              COMPUTE WS-Z-YEAR = WS-WORK-YEAR - 1
+           ELSE
+              MOVE WS-WORK-MONTH TO WS-Z-MONTH
+              MOVE WS-WORK-YEAR TO WS-Z-YEAR
+           END-IF
+           COMPUTE WS-Z-CENTURY = WS-Z-YEAR / 100
+           COMPUTE WS-Z-YEAR-OF-CENT = WS-Z-YEAR - (WS-Z-CENTURY * 100)
+           COMPUTE WS-Z-TEMP = (13 * (WS-Z-MONTH + 1)) / 5
+           COMPUTE WS-Z-H =
+               FUNCTION MOD (WS-WORK-DAY + WS-Z-TEMP + WS-Z-YEAR-OF-CENT
+                  + (WS-Z-YEAR-OF-CENT / 4) + (WS-Z-CENTURY / 4)
+                  + (5 * WS-Z-CENTURY), 7)
+           COMPUTE WS-DAY-NUM = WS-Z-H + 1.
+       END PROGRAM DATE_ARITH.
