@@ -1,32 +1,106 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST_CALCULATOR.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BASELINE-FILE ASSIGN TO DYNAMIC WS-BASELINE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BASELINE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD BASELINE-FILE.
+       01 BASELINE-RECORD.
+          05 BASE-NUM1             PIC 9(5)V99.
+          05 FILLER                PIC X(1).
+          05 BASE-NUM2             PIC 9(5)V99.
+          05 FILLER                PIC X(1).
+          05 BASE-OPERATION        PIC X(1).
+          05 FILLER                PIC X(1).
+          05 BASE-ROUND-MODE       PIC X(1).
+          05 FILLER                PIC X(1).
+          05 BASE-EXPECTED         PIC S9(6)V99
+                                      SIGN LEADING SEPARATE CHARACTER.
+          05 FILLER                PIC X(1).
+          05 BASE-EXPECTED-STATUS  PIC 9(1).
+          05 FILLER                PIC X(1).
+          05 BASE-DESCRIPTION      PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01 WS-NUM1                 PIC 9(5)V99 VALUE 123.45.
-       01 WS-NUM2                 PIC 9(5)V99 VALUE 67.89.
-       01 WS-RESULT               PIC 9(6)V99.
-       01 WS-EXPECTED-RESULT      PIC 9(6)V99 VALUE 191.34.
-       
+       01 WS-BASELINE-FILENAME    PIC X(100)
+                                     VALUE "calc_baseline.dat".
+       01 WS-BASELINE-STATUS      PIC X(2).
+       01 WS-BASELINE-EOF-FLAG    PIC X(1)    VALUE "N".
+          88 WS-BASELINE-EOF                  VALUE "Y".
+       01 WS-NUM1                 PIC 9(5)V99.
+       01 WS-NUM2                 PIC 9(5)V99.
+       01 WS-RESULT               PIC S9(6)V99.
+       01 WS-OPERATION            PIC X(1).
+       01 WS-CALC-STATUS          PIC 9(2).
+       01 WS-ROUND-MODE           PIC X(1).
+       01 WS-ACCUM-MODE           PIC X(1)    VALUE "N".
+       01 WS-ACCUMULATOR          PIC S9(8)V99.
+       01 WS-CASE-COUNT           PIC 9(3)    VALUE 0.
+       01 WS-CASE-FAILED          PIC 9(3)    VALUE 0.
+
        LINKAGE SECTION.
        01 LS-TEST-RESULT          PIC 9(1).
-       
+
        PROCEDURE DIVISION USING LS-TEST-RESULT.
        MAIN-PROCEDURE.
-           DISPLAY "  Test d'addition..."
-           
            MOVE 0 TO LS-TEST-RESULT
-           
-           CALL "CALCULATOR" USING WS-NUM1, WS-NUM2, WS-RESULT
-           
-           IF WS-RESULT = WS-EXPECTED-RESULT
-              DISPLAY "  OK: Addition correcte"
-           ELSE
-              DISPLAY "  ÉCHEC: Addition incorrecte"
-              DISPLAY "    Attendu: " WS-EXPECTED-RESULT
-              DISPLAY "    Obtenu: " WS-RESULT
+
+           OPEN INPUT BASELINE-FILE
+           IF WS-BASELINE-STATUS NOT = "00"
+              DISPLAY "  ÉCHEC: fichier de référence introuvable"
+              DISPLAY "    " WS-BASELINE-FILENAME
               MOVE 1 TO LS-TEST-RESULT
+           ELSE
+              PERFORM READ-BASELINE-RECORD
+              PERFORM RUN-ONE-CASE UNTIL WS-BASELINE-EOF
+              CLOSE BASELINE-FILE
+
+              DISPLAY "  Cas exécutés: " WS-CASE-COUNT
+              DISPLAY "  Cas en échec: " WS-CASE-FAILED
+              IF WS-CASE-FAILED > 0
+                 MOVE 1 TO LS-TEST-RESULT
+              END-IF
            END-IF
-           
+
            GOBACK.
+
+       READ-BASELINE-RECORD.
+           READ BASELINE-FILE
+              AT END
+                 SET WS-BASELINE-EOF TO TRUE
+           END-READ.
+
+       RUN-ONE-CASE.
+           ADD 1 TO WS-CASE-COUNT
+           DISPLAY "  Test: " FUNCTION TRIM (BASE-DESCRIPTION) "..."
+
+           MOVE BASE-NUM1 TO WS-NUM1
+           MOVE BASE-NUM2 TO WS-NUM2
+           MOVE BASE-OPERATION TO WS-OPERATION
+           MOVE BASE-ROUND-MODE TO WS-ROUND-MODE
+
+           CALL "CALCULATOR" USING WS-NUM1, WS-NUM2, WS-RESULT,
+                                    WS-OPERATION, WS-CALC-STATUS,
+                                    WS-ROUND-MODE, WS-ACCUM-MODE,
+                                    WS-ACCUMULATOR
+
+           IF WS-RESULT = BASE-EXPECTED
+                         AND WS-CALC-STATUS = BASE-EXPECTED-STATUS
+              DISPLAY "    OK"
+           ELSE
+              DISPLAY "    ÉCHEC"
+              DISPLAY "      Attendu: " BASE-EXPECTED
+                      " statut " BASE-EXPECTED-STATUS
+              DISPLAY "      Obtenu: " WS-RESULT
+                      " statut " WS-CALC-STATUS
+              ADD 1 TO WS-CASE-FAILED
+           END-IF
+
+           PERFORM READ-BASELINE-RECORD.
        END PROGRAM TEST_CALCULATOR.
