@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-JOB.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-LOCALE               PIC X(2)    VALUE "FR".
+          88 WS-LOCALE-FR                     VALUE "FR".
+          88 WS-LOCALE-EN                     VALUE "EN".
+
+       01 WS-JOB-DATE              PIC X(8).
+       01 WS-FILE-PATTERN          PIC X(50)   VALUE "output".
+       01 WS-OUTPUT-FILENAME       PIC X(100).
+       01 WS-AUDIT-FILENAME        PIC X(100).
+       01 WS-ARCHIVE-DIR           PIC X(50)   VALUE "archive".
+       01 WS-ARCHIVE-CMD           PIC X(250).
+       01 WS-MAIN-CMD              PIC X(50)   VALUE
+                                       "RUN_MODE=B TEST_GATE=N ./main".
+
+       01 WS-TEST-GATE-FLAG        PIC X(1)    VALUE "N".
+          88 WS-TEST-GATE-ENABLED              VALUE "Y".
+
+       01 WS-TEST-RUN-RC           PIC S9(9) COMP-5.
+       01 WS-MAIN-RUN-RC           PIC S9(9) COMP-5.
+       01 WS-ARCHIVE-RUN-RC        PIC S9(9) COMP-5.
+
+       01 WS-RETURN-CODE           PIC 9(2)    VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-LOCALE FROM ENVIRONMENT "LOCALE"
+           IF NOT WS-LOCALE-EN
+              MOVE "FR" TO WS-LOCALE
+           END-IF
+
+           ACCEPT WS-FILE-PATTERN FROM ENVIRONMENT "OUTPUT_PATTERN"
+           IF WS-FILE-PATTERN = SPACES
+              MOVE "output" TO WS-FILE-PATTERN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-JOB-DATE
+           PERFORM BUILD-JOB-FILENAMES
+
+           IF WS-LOCALE-EN
+              DISPLAY "=== Daily batch job: " WS-JOB-DATE " ==="
+           ELSE
+              DISPLAY "=== Travail par lots quotidien: " WS-JOB-DATE
+                      " ==="
+           END-IF
+
+           ACCEPT WS-TEST-GATE-FLAG FROM ENVIRONMENT "TEST_GATE"
+           IF WS-TEST-GATE-FLAG NOT = "Y"
+                               AND WS-TEST-GATE-FLAG NOT = "N"
+              MOVE "N" TO WS-TEST-GATE-FLAG
+           END-IF
+
+           MOVE 0 TO WS-RETURN-CODE
+           IF WS-TEST-GATE-ENABLED
+              PERFORM RUN-TEST-STEP
+           END-IF
+           IF WS-RETURN-CODE = 0
+              PERFORM RUN-MAIN-STEP
+           END-IF
+           IF WS-RETURN-CODE < 8
+              PERFORM RUN-ARCHIVE-STEP
+           END-IF
+
+           IF WS-LOCALE-EN
+              DISPLAY "=== Daily batch job complete, return code: "
+                      WS-RETURN-CODE " ==="
+           ELSE
+              DISPLAY "=== Travail par lots termine, code retour: "
+                      WS-RETURN-CODE " ==="
+           END-IF
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       BUILD-JOB-FILENAMES.
+           MOVE SPACES TO WS-OUTPUT-FILENAME
+           STRING FUNCTION TRIM (WS-FILE-PATTERN) DELIMITED BY SIZE
+                  "-"                             DELIMITED BY SIZE
+                  WS-JOB-DATE                     DELIMITED BY SIZE
+                  ".txt"                          DELIMITED BY SIZE
+                  INTO WS-OUTPUT-FILENAME
+           END-STRING
+
+           MOVE SPACES TO WS-AUDIT-FILENAME
+           STRING "audit-"    DELIMITED BY SIZE
+                  WS-JOB-DATE DELIMITED BY SIZE
+                  ".log"      DELIMITED BY SIZE
+                  INTO WS-AUDIT-FILENAME
+           END-STRING.
+
+       RUN-TEST-STEP.
+           IF WS-LOCALE-EN
+              DISPLAY "Step 1/3: running unit tests..."
+           ELSE
+              DISPLAY "Etape 1/3: execution des tests unitaires..."
+           END-IF
+
+           CALL "SYSTEM" USING "./test_runner"
+               RETURNING WS-TEST-RUN-RC
+           IF WS-TEST-RUN-RC NOT = 0
+              IF WS-LOCALE-EN
+                 DISPLAY "FAILED: unit tests failed - job aborted "
+                         "before the calculation step."
+              ELSE
+                 DISPLAY "ECHEC: tests unitaires en echec - travail "
+                         "annule avant l'etape de calcul."
+              END-IF
+              MOVE 16 TO WS-RETURN-CODE
+           END-IF.
+
+       RUN-MAIN-STEP.
+           IF WS-LOCALE-EN
+              DISPLAY "Step 2/3: running batch calculation..."
+           ELSE
+              DISPLAY "Etape 2/3: execution du calcul par lots..."
+           END-IF
+
+           CALL "SYSTEM" USING WS-MAIN-CMD RETURNING WS-MAIN-RUN-RC
+           IF WS-MAIN-RUN-RC NOT = 0
+              IF WS-LOCALE-EN
+                 DISPLAY "FAILED: batch calculation step failed."
+              ELSE
+                 DISPLAY "ECHEC: l'etape de calcul par lots a "
+                         "echoue."
+              END-IF
+              MOVE 8 TO WS-RETURN-CODE
+           END-IF.
+
+       RUN-ARCHIVE-STEP.
+           IF WS-LOCALE-EN
+              DISPLAY "Step 3/3: archiving today's output..."
+           ELSE
+              DISPLAY "Etape 3/3: archivage des fichiers du jour..."
+           END-IF
+
+           MOVE SPACES TO WS-ARCHIVE-CMD
+           STRING "mkdir -p "                     DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-ARCHIVE-DIR)   DELIMITED BY SIZE
+                  " && mv -f "                     DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-OUTPUT-FILENAME) DELIMITED BY SIZE
+                  " "                              DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-AUDIT-FILENAME)  DELIMITED BY SIZE
+                  " "                              DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-ARCHIVE-DIR)   DELIMITED BY SIZE
+                  " 2>/dev/null"                   DELIMITED BY SIZE
+                  INTO WS-ARCHIVE-CMD
+           END-STRING
+
+           CALL "SYSTEM" USING WS-ARCHIVE-CMD
+               RETURNING WS-ARCHIVE-RUN-RC
+           IF WS-ARCHIVE-RUN-RC NOT = 0
+              IF WS-LOCALE-EN
+                 DISPLAY "WARNING: archive step could not move "
+                         "today's files."
+              ELSE
+                 DISPLAY "AVERTISSEMENT: l'archivage des fichiers du "
+                         "jour a echoue."
+              END-IF
+              IF WS-RETURN-CODE = 0
+                 MOVE 4 TO WS-RETURN-CODE
+              END-IF
+           END-IF.
+       END PROGRAM DAILY-JOB.
