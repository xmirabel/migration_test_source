@@ -1,60 +1,863 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIN.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO DYNAMIC WS-TRANS-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO DYNAMIC WS-CHECKPOINT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT CONFIG-FILE ASSIGN TO DYNAMIC WS-CONFIG-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONFIG-STATUS.
+
+           SELECT TRANSID-FILE
+           ASSIGN TO DYNAMIC WS-TRANSID-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANSID-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TRANS-FILE.
+       01 TRANS-RECORD.
+          05 TRANS-NUM1           PIC 9(5)V99.
+          05 TRANS-NUM2           PIC 9(5)V99.
+          05 TRANS-OPERATION      PIC X(1).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+          05 CHECKPOINT-REC-NUM      PIC 9(7).
+          05 CHECKPOINT-CALC-COUNT   PIC 9(7).
+          05 CHECKPOINT-HASH-TOTAL   PIC S9(9)V99.
+          05 CHECKPOINT-REJECT-COUNT PIC 9(7).
+
+       FD CONFIG-FILE.
+       01 CONFIG-RECORD           PIC X(80).
+
+       FD TRANSID-FILE.
+       01 TRANSID-RECORD          PIC 9(7).
+
        WORKING-STORAGE SECTION.
        01 WS-NUM1        PIC 9(5)V99.
        01 WS-NUM2        PIC 9(5)V99.
-       01 WS-RESULT      PIC 9(6)V99.
+       01 WS-RESULT      PIC S9(6)V99.
+       01 WS-RESULT-EDIT PIC -(6)9.99.
+       01 WS-OPERATION   PIC X(1)    VALUE "A".
+          88 WS-OPERATION-VALID  VALUES "A", "S", "M", "D".
+       01 WS-MENU-CHOICE PIC 9(1)    VALUE 0.
+          88 WS-MENU-CHOICE-VALID VALUES 1 THRU 4.
+       01 WS-CALC-STATUS PIC 9(2)    VALUE 0.
+          88 WS-CALC-STATUS-OK           VALUE 0.
+          88 WS-CALC-DIVIDE-BY-ZERO      VALUE 1.
+          88 WS-CALC-OVERFLOW            VALUE 2.
+          88 WS-CALC-CONVERSION-OVERFLOW VALUE 3.
+          88 WS-CALC-ACCUM-OVERFLOW      VALUE 4.
+       01 WS-ROUND-MODE  PIC X(1)    VALUE "T".
+          88 WS-ROUND-NEAREST            VALUE "N".
+          88 WS-ROUND-TRUNCATE           VALUE "T".
+       01 WS-ACCUM-MODE  PIC X(1)    VALUE "N".
+          88 WS-ACCUM-RESET              VALUE "R".
+          88 WS-ACCUM-ADD                VALUE "A".
+          88 WS-ACCUM-OFF                VALUE "N".
+       01 WS-ACCUMULATOR PIC S9(8)V99.
        01 WS-CURRENT-DATE.
-          05 WS-CURRENT-YEAR    PIC 9(4).
-          05 WS-CURRENT-MONTH   PIC 9(2).
-          05 WS-CURRENT-DAY     PIC 9(2).
+          COPY DATEFLDS REPLACING ==PREFIX-YEAR== BY ==WS-CURRENT-YEAR==
+                       ==PREFIX-MONTH== BY ==WS-CURRENT-MONTH==
+                       ==PREFIX-DAY== BY ==WS-CURRENT-DAY==.
        01 WS-FORMATTED-DATE     PIC X(10).
+       01 WS-DATE-VALID         PIC X(1).
+          88 WS-DATE-IS-VALID                VALUE "Y".
+       01 WS-DATE-STATUS        PIC 9(2).
+          88 WS-DATE-STATUS-OK                VALUE 0.
+          88 WS-DATE-STATUS-INVALID-DATE      VALUE 1.
+       01 WS-DATE-FORMAT        PIC X(1)    VALUE "E".
+       01 WS-DAY-NAME           PIC X(9).
+       01 WS-CALC-RECORD.
+          COPY CALCREC.
+       01 WS-CURRENCY-CODE      PIC X(3)    VALUE "USD".
+       01 WS-FX-RATE            PIC 9(3)V9999.
+       01 WS-CURRENCY-STATUS    PIC 9(2).
+          88 WS-CURRENCY-STATUS-OK            VALUE 0.
+          88 WS-CURRENCY-STATUS-UNKNOWN       VALUE 1.
+       01 WS-RESULT-CONVERTED   PIC S9(6)V99.
+       01 WS-CONVERTED-EDIT     PIC -(6)9.99.
+       01 WS-ALERT-THRESHOLD-TEXT PIC X(15)  VALUE SPACES.
+       01 WS-ALERT-THRESHOLD    PIC S9(6)V99 VALUE 10000.00.
+       01 WS-FILE-PATTERN       PIC X(50)   VALUE "output".
+       01 WS-TRANS-ID           PIC X(12).
+       01 WS-TRANS-ID-NUM       PIC 9(7) VALUE 0.
        01 WS-USER-NAME          PIC X(30).
        01 WS-GREETING           PIC X(50).
        01 WS-FILENAME           PIC X(100).
        01 WS-FILE-CONTENT       PIC X(1000).
        01 WS-FILE-STATUS        PIC 9(2).
-       
+       01 WS-FILE-MODE          PIC X(1).
+       01 WS-APPEND-FLAG        PIC X(1)    VALUE "N".
+          88 WS-APPEND-MODE                 VALUE "Y".
+       01 WS-FILE-MESSAGE       PIC X(40).
+       01 WS-FILE-FORMAT        PIC X(1)    VALUE "T".
+          88 WS-FILE-FORMAT-CSV             VALUE "C".
+       01 WS-INDEX-FLAG         PIC X(1)    VALUE "N".
+          88 WS-INDEX-MODE                  VALUE "Y".
+       01 WS-INDEX-FILENAME     PIC X(100)  VALUE "output.idx".
+       01 WS-DRY-RUN-FLAG       PIC X(1)    VALUE "N".
+          88 WS-DRY-RUN-MODE                 VALUE "Y".
+
+       01 WS-RUN-MODE           PIC X(1)    VALUE "I".
+          88 WS-BATCH-RUN                   VALUE "B".
+          88 WS-INTERACTIVE-RUN             VALUE "I".
+       01 WS-LOCALE             PIC X(2)    VALUE "FR".
+          88 WS-LOCALE-FR                   VALUE "FR".
+          88 WS-LOCALE-EN                   VALUE "EN".
+       01 WS-SILENT-FLAG        PIC X(1)    VALUE "N".
+          88 WS-SILENT-MODE                 VALUE "Y".
+       01 WS-TRANS-FILENAME     PIC X(100)  VALUE "transactions.txt".
+       01 WS-TRANS-STATUS       PIC X(2).
+       01 WS-TRANS-EOF-FLAG     PIC X(1)    VALUE "N".
+          88 WS-TRANS-EOF                   VALUE "Y".
+       01 WS-BATCH-CALC-COUNT   PIC 9(7)    VALUE 0.
+       01 WS-BATCH-HASH-TOTAL   PIC S9(9)V99 VALUE 0.
+       01 WS-HASH-TOTAL-EDIT    PIC -(9)9.99.
+       01 WS-BATCH-REJECT-COUNT PIC 9(7)    VALUE 0.
+
+       01 WS-INPUT-VALID-FLAG   PIC X(1)    VALUE "Y".
+          88 WS-INPUT-VALID                 VALUE "Y".
+
+       01 WS-CHECKPOINT-FILENAME PIC X(100) VALUE "checkpoint.dat".
+       01 WS-CHECKPOINT-STATUS   PIC X(2).
+       01 WS-CHECKPOINT-INTERVAL PIC 9(3)   VALUE 5.
+       01 WS-LAST-COMPLETED-REC  PIC 9(7)   VALUE 0.
+       01 WS-CHECKPOINT-HASH-BASE PIC S9(9)V99 VALUE 0.
+       01 WS-CURRENT-REC-NUM     PIC 9(7)   VALUE 0.
+
+       01 WS-TRANSID-FILENAME    PIC X(100) VALUE "transid.dat".
+       01 WS-TRANSID-STATUS      PIC X(2).
+
+       01 WS-CONFIG-FILENAME     PIC X(100) VALUE "main.cfg".
+       01 WS-CONFIG-STATUS       PIC X(2).
+       01 WS-CONFIG-EOF-FLAG     PIC X(1)    VALUE "N".
+          88 WS-CONFIG-EOF                   VALUE "Y".
+       01 WS-CFG-KEY             PIC X(30).
+       01 WS-CFG-VALUE           PIC X(50).
+
+       01 WS-RETURN-CODE         PIC 9(2)    VALUE 0.
+
+       01 WS-TEST-GATE-FLAG      PIC X(1)    VALUE "N".
+          88 WS-TEST-GATE-ENABLED            VALUE "Y".
+       01 WS-TEST-RUN-RC         PIC S9(9) COMP-5.
+
+       01 WS-AUDIT-FILENAME      PIC X(100).
+       01 WS-AUDIT-FILE-STATUS   PIC 9(2).
+       01 WS-AUDIT-FILE-MODE     PIC X(1)    VALUE "Q".
+       01 WS-AUDIT-FILE-MESSAGE  PIC X(40).
+       01 WS-AUDIT-FORMAT        PIC X(1)    VALUE "T".
+       01 WS-AUDIT-INDEX-FLAG    PIC X(1)    VALUE "N".
+       01 WS-AUDIT-INDEX-FILENAME PIC X(100) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "=== Application Console GnuCOBOL ==="
-           
-           MOVE "Utilisateur" TO WS-USER-NAME
-           
-           CALL "STRING_UTILS" USING WS-USER-NAME, WS-GREETING
-           DISPLAY WS-GREETING
-           
+           PERFORM LOAD-CONFIG-FILE
+           PERFORM LOAD-TRANSID-SEQ
+
+           ACCEPT WS-LOCALE FROM ENVIRONMENT "LOCALE"
+           IF NOT WS-LOCALE-EN
+              MOVE "FR" TO WS-LOCALE
+           END-IF
+
+           ACCEPT WS-SILENT-FLAG FROM ENVIRONMENT "SILENT_MODE"
+           IF NOT WS-SILENT-MODE
+              MOVE "N" TO WS-SILENT-FLAG
+           END-IF
+
+           IF NOT WS-SILENT-MODE
+              IF WS-LOCALE-EN
+                 DISPLAY "=== GnuCOBOL Console Application ==="
+              ELSE
+                 DISPLAY "=== Application Console GnuCOBOL ==="
+              END-IF
+           END-IF
+
+           MOVE SPACES TO WS-USER-NAME
+           ACCEPT WS-USER-NAME FROM ENVIRONMENT "APP_USER"
+           IF WS-USER-NAME = SPACES
+              ACCEPT WS-USER-NAME FROM ENVIRONMENT "USER"
+           END-IF
+           IF WS-USER-NAME = SPACES
+              ACCEPT WS-USER-NAME FROM ENVIRONMENT "LOGNAME"
+           END-IF
+           IF WS-USER-NAME = SPACES
+              MOVE "Utilisateur" TO WS-USER-NAME
+           END-IF
+
+           CALL "STRING_UTILS" USING WS-USER-NAME, WS-GREETING,
+                                      WS-LOCALE
+           IF NOT WS-SILENT-MODE
+              DISPLAY WS-GREETING
+           END-IF
+
+           ACCEPT WS-DATE-FORMAT FROM ENVIRONMENT "DATE_FORMAT"
+           IF WS-DATE-FORMAT NOT = "E" AND WS-DATE-FORMAT NOT = "I"
+                                   AND WS-DATE-FORMAT NOT = "U"
+              MOVE "E" TO WS-DATE-FORMAT
+           END-IF
+
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
-           CALL "DATE_UTILS" USING WS-CURRENT-DATE, WS-FORMATTED-DATE
-           DISPLAY "Date: " WS-FORMATTED-DATE
-           
-           DISPLAY "Entrez le premier nombre:"
+           CALL "DATE_UTILS" USING WS-CURRENT-DATE, WS-FORMATTED-DATE,
+                                    WS-DATE-VALID, WS-DATE-FORMAT,
+                                    WS-LOCALE, WS-DAY-NAME,
+                                    WS-DATE-STATUS
+           IF NOT WS-DATE-IS-VALID
+              DISPLAY "AVERTISSEMENT: date systeme invalide"
+           END-IF
+           IF NOT WS-SILENT-MODE
+              DISPLAY "Date: " WS-FORMATTED-DATE " (" WS-DAY-NAME ")"
+           END-IF
+
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT "RUN_MODE"
+           IF WS-RUN-MODE NOT = "B" AND WS-RUN-MODE NOT = "I"
+              MOVE "I" TO WS-RUN-MODE
+           END-IF
+
+           ACCEPT WS-ROUND-MODE FROM ENVIRONMENT "ROUND_MODE"
+           IF NOT WS-ROUND-NEAREST
+              MOVE "T" TO WS-ROUND-MODE
+           END-IF
+
+           ACCEPT WS-APPEND-FLAG FROM ENVIRONMENT "APPEND_MODE"
+           IF NOT WS-APPEND-MODE
+              MOVE "N" TO WS-APPEND-FLAG
+           END-IF
+
+           ACCEPT WS-FILE-FORMAT FROM ENVIRONMENT "CSV_MODE"
+           IF NOT WS-FILE-FORMAT-CSV
+              MOVE "T" TO WS-FILE-FORMAT
+           END-IF
+
+           ACCEPT WS-INDEX-FLAG FROM ENVIRONMENT "INDEX_MODE"
+           IF NOT WS-INDEX-MODE
+              MOVE "N" TO WS-INDEX-FLAG
+           END-IF
+
+           ACCEPT WS-DRY-RUN-FLAG FROM ENVIRONMENT "DRY_RUN"
+           IF NOT WS-DRY-RUN-MODE
+              MOVE "N" TO WS-DRY-RUN-FLAG
+           END-IF
+           IF WS-DRY-RUN-MODE AND NOT WS-SILENT-MODE
+              IF WS-LOCALE-EN
+                 DISPLAY "*** DRY RUN: no output files will be "
+                         "written ***"
+              ELSE
+                 DISPLAY "*** SIMULATION: aucun fichier de sortie "
+                         "ne sera ecrit ***"
+              END-IF
+           END-IF
+
+           ACCEPT WS-FILE-PATTERN FROM ENVIRONMENT "OUTPUT_PATTERN"
+           IF WS-FILE-PATTERN = SPACES
+              MOVE "output" TO WS-FILE-PATTERN
+           END-IF
+
+           PERFORM BUILD-OUTPUT-FILENAME
+           PERFORM BUILD-AUDIT-FILENAME
+
+           ACCEPT WS-CURRENCY-CODE FROM ENVIRONMENT "CURRENCY"
+           IF WS-CURRENCY-CODE = SPACES
+              MOVE "USD" TO WS-CURRENCY-CODE
+           END-IF
+           CALL "CURRENCY_UTILS" USING WS-CURRENCY-CODE, WS-FX-RATE,
+                                        WS-CURRENCY-STATUS
+           IF WS-CURRENCY-STATUS-UNKNOWN AND NOT WS-SILENT-MODE
+              IF WS-LOCALE-EN
+                 DISPLAY "WARNING: unknown currency code "
+                         WS-CURRENCY-CODE ", using USD rate 1.0000"
+              ELSE
+                 DISPLAY "AVERTISSEMENT: code devise inconnu "
+                         WS-CURRENCY-CODE ", taux USD 1.0000 utilise"
+              END-IF
+           END-IF
+
+           ACCEPT WS-ALERT-THRESHOLD-TEXT FROM ENVIRONMENT
+                  "ALERT_THRESHOLD"
+           IF WS-ALERT-THRESHOLD-TEXT NOT = SPACES
+              MOVE FUNCTION NUMVAL (WS-ALERT-THRESHOLD-TEXT)
+                 TO WS-ALERT-THRESHOLD
+           END-IF
+
+           ACCEPT WS-TEST-GATE-FLAG FROM ENVIRONMENT "TEST_GATE"
+           IF WS-TEST-GATE-FLAG NOT = "Y"
+                               AND WS-TEST-GATE-FLAG NOT = "N"
+              MOVE "N" TO WS-TEST-GATE-FLAG
+           END-IF
+
+           MOVE 0 TO WS-RETURN-CODE
+           IF WS-BATCH-RUN
+              IF WS-TEST-GATE-ENABLED
+                 CALL "SYSTEM" USING "./test_runner"
+                     RETURNING WS-TEST-RUN-RC
+                 IF WS-TEST-RUN-RC NOT = 0
+                    DISPLAY "ECHEC: tests unitaires en echec - "
+                       "traitement par lots annule."
+                    MOVE 16 TO WS-RETURN-CODE
+                 END-IF
+              END-IF
+              IF WS-RETURN-CODE = 0
+                 PERFORM BATCH-PROCEDURE
+              END-IF
+           ELSE
+              PERFORM INTERACTIVE-PROCEDURE
+           END-IF
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       INTERACTIVE-PROCEDURE.
+           IF WS-LOCALE-EN
+              DISPLAY "Enter the first number:"
+           ELSE
+              DISPLAY "Entrez le premier nombre:"
+           END-IF
            ACCEPT WS-NUM1
-           DISPLAY "Entrez le deuxième nombre:"
+
+           IF WS-LOCALE-EN
+              DISPLAY "Enter the second number:"
+           ELSE
+              DISPLAY "Entrez le deuxième nombre:"
+           END-IF
            ACCEPT WS-NUM2
-           
-           CALL "CALCULATOR" USING WS-NUM1, WS-NUM2, WS-RESULT
-           
-           DISPLAY "Résultat de l'addition: " WS-RESULT
-           
-           MOVE "output.txt" TO WS-FILENAME
-           STRING "Résultat du calcul: " DELIMITED BY SIZE
-                  WS-RESULT DELIMITED BY SIZE
-                  INTO WS-FILE-CONTENT
-           
-           CALL "FILE_HANDLER" USING WS-FILENAME, WS-FILE-CONTENT, 
-                                     WS-FILE-STATUS
-           
-           IF WS-FILE-STATUS = 0
-              DISPLAY "Le résultat a été enregistré dans " WS-FILENAME
-           ELSE
-              DISPLAY "Erreur lors de l'enregistrement du fichier"
-           END-IF
-           
-           STOP RUN.
+
+           MOVE 0 TO WS-MENU-CHOICE
+           PERFORM DISPLAY-OPERATION-MENU UNTIL WS-MENU-CHOICE-VALID
+
+           PERFORM VALIDATE-INPUT
+           IF NOT WS-INPUT-VALID
+              IF WS-LOCALE-EN
+                 DISPLAY "Error: invalid numbers or operation"
+              ELSE
+                 DISPLAY "Erreur: nombres ou operation invalides"
+              END-IF
+              MOVE 8 TO WS-RETURN-CODE
+           ELSE
+              SET WS-ACCUM-OFF TO TRUE
+              CALL "CALCULATOR" USING WS-NUM1, WS-NUM2, WS-RESULT,
+                                       WS-OPERATION, WS-CALC-STATUS,
+                                       WS-ROUND-MODE, WS-ACCUM-MODE,
+                                       WS-ACCUMULATOR
+
+              IF WS-CALC-DIVIDE-BY-ZERO
+                 IF WS-LOCALE-EN
+                    DISPLAY "Error: division by zero"
+                 ELSE
+                    DISPLAY "Erreur: division par zero"
+                 END-IF
+                 MOVE 8 TO WS-RETURN-CODE
+              ELSE
+                 IF WS-CALC-OVERFLOW
+                    IF WS-LOCALE-EN
+                       DISPLAY "Error: result too large"
+                    ELSE
+                       DISPLAY "Erreur: resultat trop grand"
+                    END-IF
+                    MOVE 8 TO WS-RETURN-CODE
+                 ELSE
+                    MOVE WS-RESULT TO WS-RESULT-EDIT
+                    PERFORM CONVERT-RESULT-CURRENCY
+                    IF NOT WS-SILENT-MODE
+                       IF WS-LOCALE-EN
+                          DISPLAY "Calculation result: " WS-RESULT-EDIT
+                          DISPLAY "  (" WS-CONVERTED-EDIT " "
+                                  WS-CURRENCY-CODE ")"
+                       ELSE
+                          DISPLAY "Résultat du calcul: " WS-RESULT-EDIT
+                          DISPLAY "  (" WS-CONVERTED-EDIT " "
+                                  WS-CURRENCY-CODE ")"
+                       END-IF
+                    END-IF
+                    PERFORM CHECK-RESULT-THRESHOLD
+
+                    PERFORM NEXT-TRANS-ID
+                    PERFORM BUILD-CALC-RECORD
+
+                    IF WS-APPEND-MODE
+                       MOVE "Q" TO WS-FILE-MODE
+                    ELSE
+                       MOVE "S" TO WS-FILE-MODE
+                    END-IF
+                    CALL "FILE_HANDLER" USING WS-FILENAME,
+                         WS-FILE-CONTENT, WS-FILE-STATUS,
+                         WS-FILE-MODE, WS-FILE-MESSAGE,
+                         WS-FILE-FORMAT, WS-INDEX-FLAG,
+                         WS-INDEX-FILENAME, WS-DRY-RUN-FLAG
+
+                    IF WS-FILE-STATUS = 0
+                       IF NOT WS-SILENT-MODE
+                          IF WS-LOCALE-EN
+                             DISPLAY "The result was saved to "
+                                     WS-FILENAME
+                          ELSE
+                             DISPLAY "Resultat enregistre dans "
+                                     WS-FILENAME
+                          END-IF
+                       END-IF
+                       PERFORM WRITE-AUDIT-RECORD
+                    ELSE
+                       IF WS-LOCALE-EN
+                          DISPLAY "Error saving the file"
+                       ELSE
+                          DISPLAY "Erreur enregistrement du fichier"
+                       END-IF
+                       DISPLAY "  " WS-FILE-MESSAGE
+                       MOVE 8 TO WS-RETURN-CODE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       DISPLAY-OPERATION-MENU.
+           IF WS-LOCALE-EN
+              DISPLAY "Select an operation:"
+              DISPLAY "  1. Addition"
+              DISPLAY "  2. Subtraction"
+              DISPLAY "  3. Multiplication"
+              DISPLAY "  4. Division"
+           ELSE
+              DISPLAY "Choisissez une operation:"
+              DISPLAY "  1. Addition"
+              DISPLAY "  2. Soustraction"
+              DISPLAY "  3. Multiplication"
+              DISPLAY "  4. Division"
+           END-IF
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE WS-MENU-CHOICE
+              WHEN 1
+                 MOVE "A" TO WS-OPERATION
+              WHEN 2
+                 MOVE "S" TO WS-OPERATION
+              WHEN 3
+                 MOVE "M" TO WS-OPERATION
+              WHEN 4
+                 MOVE "D" TO WS-OPERATION
+              WHEN OTHER
+                 IF WS-LOCALE-EN
+                    DISPLAY "Invalid selection, please try again"
+                 ELSE
+                    DISPLAY "Selection invalide, veuillez recommencer"
+                 END-IF
+           END-EVALUATE.
+
+       BUILD-TRANS-ID.
+           MOVE SPACES TO WS-TRANS-ID
+           STRING "T" DELIMITED BY SIZE
+                  WS-TRANS-ID-NUM DELIMITED BY SIZE
+                  INTO WS-TRANS-ID.
+
+       BUILD-CALC-RECORD.
+           MOVE SPACES TO WS-FILE-CONTENT
+           MOVE WS-TRANS-ID         TO CALC-REC-TRANS-ID
+           MOVE WS-FORMATTED-DATE   TO CALC-REC-DATE
+           MOVE WS-USER-NAME        TO CALC-REC-USER
+           MOVE WS-OPERATION        TO CALC-REC-OPERATION
+           MOVE WS-NUM1             TO CALC-REC-NUM1
+           MOVE WS-NUM2             TO CALC-REC-NUM2
+           MOVE WS-RESULT           TO CALC-REC-RESULT
+           MOVE WS-CALC-STATUS      TO CALC-REC-STATUS
+           MOVE WS-CURRENCY-CODE    TO CALC-REC-CURRENCY
+           MOVE WS-RESULT-CONVERTED TO CALC-REC-CONVERTED
+           MOVE WS-CALC-RECORD      TO WS-FILE-CONTENT.
+
+       CONVERT-RESULT-CURRENCY.
+           COMPUTE WS-RESULT-CONVERTED = WS-RESULT * WS-FX-RATE
+              ON SIZE ERROR
+                 MOVE ZERO TO WS-RESULT-CONVERTED
+                 SET WS-CALC-CONVERSION-OVERFLOW TO TRUE
+                 IF NOT WS-SILENT-MODE
+                    IF WS-LOCALE-EN
+                       DISPLAY "WARNING: converted result too "
+                               "large, set to zero"
+                    ELSE
+                       DISPLAY "AVERTISSEMENT: resultat converti "
+                               "trop grand, mis a zero"
+                    END-IF
+                 END-IF
+           END-COMPUTE
+           MOVE WS-RESULT-CONVERTED TO WS-CONVERTED-EDIT.
+
+       CHECK-RESULT-THRESHOLD.
+           IF FUNCTION ABS (WS-RESULT) > WS-ALERT-THRESHOLD
+              IF WS-LOCALE-EN
+                 DISPLAY "ALERT: result " WS-RESULT-EDIT
+                         " exceeds the alert threshold"
+              ELSE
+                 DISPLAY "ALERTE: resultat " WS-RESULT-EDIT
+                         " depasse le seuil d'alerte"
+              END-IF
+           END-IF.
+
+       LOAD-CONFIG-FILE.
+           OPEN INPUT CONFIG-FILE
+           IF WS-CONFIG-STATUS = "00"
+              PERFORM READ-CONFIG-RECORD
+              PERFORM APPLY-CONFIG-RECORD UNTIL WS-CONFIG-EOF
+              CLOSE CONFIG-FILE
+           END-IF.
+
+       LOAD-TRANSID-SEQ.
+           MOVE 0 TO WS-TRANS-ID-NUM
+           OPEN INPUT TRANSID-FILE
+           IF WS-TRANSID-STATUS = "00"
+              READ TRANSID-FILE
+                 AT END
+                    MOVE 0 TO WS-TRANS-ID-NUM
+                 NOT AT END
+                    MOVE TRANSID-RECORD TO WS-TRANS-ID-NUM
+              END-READ
+              CLOSE TRANSID-FILE
+           END-IF.
+
+       SAVE-TRANSID-SEQ.
+           MOVE WS-TRANS-ID-NUM TO TRANSID-RECORD
+           OPEN OUTPUT TRANSID-FILE
+           WRITE TRANSID-RECORD
+           CLOSE TRANSID-FILE.
+
+       NEXT-TRANS-ID.
+           ADD 1 TO WS-TRANS-ID-NUM
+           PERFORM BUILD-TRANS-ID
+           PERFORM SAVE-TRANSID-SEQ.
+
+       READ-CONFIG-RECORD.
+           READ CONFIG-FILE
+              AT END
+                 SET WS-CONFIG-EOF TO TRUE
+           END-READ.
+
+       APPLY-CONFIG-RECORD.
+           MOVE SPACES TO WS-CFG-KEY
+           MOVE SPACES TO WS-CFG-VALUE
+           UNSTRING CONFIG-RECORD DELIMITED BY "="
+              INTO WS-CFG-KEY, WS-CFG-VALUE
+           EVALUATE FUNCTION TRIM (WS-CFG-KEY)
+              WHEN "TRANS_FILENAME"
+                 MOVE FUNCTION TRIM (WS-CFG-VALUE) TO WS-TRANS-FILENAME
+              WHEN "INDEX_FILENAME"
+                 MOVE FUNCTION TRIM (WS-CFG-VALUE) TO WS-INDEX-FILENAME
+              WHEN "CHECKPOINT_FILENAME"
+                 MOVE FUNCTION TRIM (WS-CFG-VALUE)
+                    TO WS-CHECKPOINT-FILENAME
+              WHEN "CHECKPOINT_INTERVAL"
+                 MOVE FUNCTION TRIM (WS-CFG-VALUE)
+                    TO WS-CHECKPOINT-INTERVAL
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
+           PERFORM READ-CONFIG-RECORD.
+
+       BUILD-OUTPUT-FILENAME.
+           MOVE SPACES TO WS-FILENAME
+           STRING FUNCTION TRIM (WS-FILE-PATTERN) DELIMITED BY SIZE
+                  "-"                             DELIMITED BY SIZE
+                  WS-CURRENT-DATE                 DELIMITED BY SIZE
+                  ".txt"                          DELIMITED BY SIZE
+                  INTO WS-FILENAME.
+
+       BUILD-AUDIT-FILENAME.
+           MOVE SPACES TO WS-AUDIT-FILENAME
+           STRING "audit-"         DELIMITED BY SIZE
+                  WS-CURRENT-DATE  DELIMITED BY SIZE
+                  ".log"           DELIMITED BY SIZE
+                  INTO WS-AUDIT-FILENAME.
+
+       WRITE-AUDIT-RECORD.
+           CALL "FILE_HANDLER" USING WS-AUDIT-FILENAME, WS-FILE-CONTENT,
+                                     WS-AUDIT-FILE-STATUS,
+                                     WS-AUDIT-FILE-MODE,
+                                     WS-AUDIT-FILE-MESSAGE,
+                                     WS-AUDIT-FORMAT,
+                                     WS-AUDIT-INDEX-FLAG,
+                                     WS-AUDIT-INDEX-FILENAME,
+                                     WS-DRY-RUN-FLAG
+           IF WS-AUDIT-FILE-STATUS NOT = 0
+              IF WS-LOCALE-EN
+                 DISPLAY "Warning: could not update audit log"
+              ELSE
+                 DISPLAY "Avertissement: journal d'audit non mis a jour"
+              END-IF
+           END-IF.
+
+       VALIDATE-INPUT.
+           SET WS-INPUT-VALID TO TRUE
+           IF WS-NUM1 NOT NUMERIC OR WS-NUM2 NOT NUMERIC
+              MOVE "N" TO WS-INPUT-VALID-FLAG
+           END-IF
+           IF NOT WS-OPERATION-VALID
+              MOVE "N" TO WS-INPUT-VALID-FLAG
+           END-IF.
+
+       BATCH-PROCEDURE.
+           MOVE 0 TO WS-BATCH-CALC-COUNT
+           MOVE 0 TO WS-BATCH-HASH-TOTAL
+           MOVE 0 TO WS-BATCH-REJECT-COUNT
+           MOVE 0 TO WS-CHECKPOINT-HASH-BASE
+
+           MOVE 0 TO WS-NUM1
+           MOVE 0 TO WS-NUM2
+           MOVE "A" TO WS-OPERATION
+           SET WS-ACCUM-RESET TO TRUE
+           CALL "CALCULATOR" USING WS-NUM1, WS-NUM2, WS-RESULT,
+                                    WS-OPERATION, WS-CALC-STATUS,
+                                    WS-ROUND-MODE, WS-ACCUM-MODE,
+                                    WS-ACCUMULATOR
+
+           PERFORM READ-CHECKPOINT
+
+           IF WS-LAST-COMPLETED-REC > 0
+              MOVE "P" TO WS-FILE-MODE
+           ELSE
+              IF WS-APPEND-MODE
+                 MOVE "P" TO WS-FILE-MODE
+              ELSE
+                 MOVE "O" TO WS-FILE-MODE
+              END-IF
+           END-IF
+           CALL "FILE_HANDLER" USING WS-FILENAME, WS-FILE-CONTENT,
+                                     WS-FILE-STATUS, WS-FILE-MODE,
+                                     WS-FILE-MESSAGE, WS-FILE-FORMAT,
+                                     WS-INDEX-FLAG, WS-INDEX-FILENAME,
+                                     WS-DRY-RUN-FLAG
+
+           IF WS-FILE-STATUS NOT = 0
+              IF WS-LOCALE-EN
+                 DISPLAY "Error opening the output file"
+              ELSE
+                 DISPLAY "Erreur ouverture fichier de sortie"
+              END-IF
+              DISPLAY "  " WS-FILE-MESSAGE
+              MOVE 12 TO WS-RETURN-CODE
+           ELSE
+              OPEN INPUT TRANS-FILE
+              IF WS-TRANS-STATUS NOT = "00"
+                 IF WS-LOCALE-EN
+                    DISPLAY "Error: transaction file not found: "
+                            WS-TRANS-FILENAME
+                 ELSE
+                    DISPLAY "Erreur: fichier transactions introuvable: "
+                            WS-TRANS-FILENAME
+                 END-IF
+                 MOVE 12 TO WS-RETURN-CODE
+              ELSE
+                 PERFORM PROCESS-TRANSACTIONS UNTIL WS-TRANS-EOF
+                 CLOSE TRANS-FILE
+                 PERFORM WRITE-TRAILER-RECORD
+                 PERFORM DELETE-CHECKPOINT
+                 IF WS-BATCH-REJECT-COUNT > 0
+                    MOVE 4 TO WS-RETURN-CODE
+                 END-IF
+              END-IF
+
+              MOVE "C" TO WS-FILE-MODE
+              CALL "FILE_HANDLER" USING WS-FILENAME, WS-FILE-CONTENT,
+                                        WS-FILE-STATUS, WS-FILE-MODE,
+                                        WS-FILE-MESSAGE, WS-FILE-FORMAT,
+                                        WS-INDEX-FLAG,
+                                        WS-INDEX-FILENAME,
+                                        WS-DRY-RUN-FLAG
+           END-IF.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-LAST-COMPLETED-REC
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END
+                    MOVE 0 TO WS-LAST-COMPLETED-REC
+                 NOT AT END
+                    MOVE CHECKPOINT-REC-NUM TO WS-LAST-COMPLETED-REC
+                    MOVE CHECKPOINT-CALC-COUNT
+                       TO WS-BATCH-CALC-COUNT
+                    MOVE CHECKPOINT-HASH-TOTAL
+                       TO WS-CHECKPOINT-HASH-BASE
+                    MOVE CHECKPOINT-HASH-TOTAL
+                       TO WS-BATCH-HASH-TOTAL
+                    MOVE CHECKPOINT-REJECT-COUNT
+                       TO WS-BATCH-REJECT-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-LAST-COMPLETED-REC > 0 AND NOT WS-SILENT-MODE
+              IF WS-LOCALE-EN
+                 DISPLAY "Resuming from checkpoint: record "
+                         WS-LAST-COMPLETED-REC
+              ELSE
+                 DISPLAY "Reprise apres point de controle: enr. "
+                         WS-LAST-COMPLETED-REC
+              END-IF
+           END-IF.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE WS-CURRENT-REC-NUM    TO CHECKPOINT-REC-NUM
+           MOVE WS-BATCH-CALC-COUNT   TO CHECKPOINT-CALC-COUNT
+           MOVE WS-BATCH-HASH-TOTAL   TO CHECKPOINT-HASH-TOTAL
+           MOVE WS-BATCH-REJECT-COUNT TO CHECKPOINT-REJECT-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       DELETE-CHECKPOINT.
+           MOVE 0 TO CHECKPOINT-REC-NUM
+           MOVE 0 TO CHECKPOINT-CALC-COUNT
+           MOVE 0 TO CHECKPOINT-HASH-TOTAL
+           MOVE 0 TO CHECKPOINT-REJECT-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       PROCESS-TRANSACTIONS.
+           READ TRANS-FILE
+              AT END
+                 SET WS-TRANS-EOF TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-CURRENT-REC-NUM
+                 IF WS-CURRENT-REC-NUM <= WS-LAST-COMPLETED-REC
+                    CONTINUE
+                 ELSE
+                    MOVE TRANS-NUM1 TO WS-NUM1
+                    MOVE TRANS-NUM2 TO WS-NUM2
+                    MOVE TRANS-OPERATION TO WS-OPERATION
+
+                    PERFORM VALIDATE-INPUT
+                    IF NOT WS-INPUT-VALID
+                       IF WS-LOCALE-EN
+                          DISPLAY "Error: record " WS-CURRENT-REC-NUM
+                                  " invalid, skipped"
+                       ELSE
+                          DISPLAY "Erreur: enregistrement "
+                                  WS-CURRENT-REC-NUM " invalide, ignore"
+                       END-IF
+                       ADD 1 TO WS-BATCH-REJECT-COUNT
+                    ELSE
+                       SET WS-ACCUM-ADD TO TRUE
+                       CALL "CALCULATOR" USING WS-NUM1, WS-NUM2,
+                            WS-RESULT, WS-OPERATION, WS-CALC-STATUS,
+                            WS-ROUND-MODE, WS-ACCUM-MODE,
+                            WS-ACCUMULATOR
+
+                       IF WS-CALC-DIVIDE-BY-ZERO OR WS-CALC-OVERFLOW
+                          IF WS-CALC-OVERFLOW
+                             IF WS-LOCALE-EN
+                                DISPLAY "Error: record "
+                                     WS-CURRENT-REC-NUM
+                                     " result too large, skipped"
+                             ELSE
+                                DISPLAY "Erreur: enr. "
+                                     WS-CURRENT-REC-NUM
+                                     " resultat trop grand, ignore"
+                             END-IF
+                          ELSE
+                             IF WS-LOCALE-EN
+                                DISPLAY "Error: record "
+                                     WS-CURRENT-REC-NUM
+                                     " division by zero, skipped"
+                             ELSE
+                                DISPLAY "Erreur: enr. "
+                                     WS-CURRENT-REC-NUM
+                                     " division par zero, ignore"
+                             END-IF
+                          END-IF
+                          ADD 1 TO WS-BATCH-REJECT-COUNT
+                       ELSE
+                          IF WS-CALC-ACCUM-OVERFLOW
+                                            AND NOT WS-SILENT-MODE
+                             IF WS-LOCALE-EN
+                                DISPLAY "WARNING: batch accumulator "
+                                     "overflowed, running total may "
+                                     "be unreliable"
+                             ELSE
+                                DISPLAY "AVERTISSEMENT: debordement "
+                                     "de l'accumulateur, total "
+                                     "cumule possiblement errone"
+                             END-IF
+                          END-IF
+                          MOVE WS-RESULT TO WS-RESULT-EDIT
+                          PERFORM CONVERT-RESULT-CURRENCY
+                          PERFORM CHECK-RESULT-THRESHOLD
+                          PERFORM NEXT-TRANS-ID
+                          PERFORM BUILD-CALC-RECORD
+
+                          MOVE "W" TO WS-FILE-MODE
+                          CALL "FILE_HANDLER" USING WS-FILENAME,
+                               WS-FILE-CONTENT, WS-FILE-STATUS,
+                               WS-FILE-MODE, WS-FILE-MESSAGE,
+                               WS-FILE-FORMAT, WS-INDEX-FLAG,
+                               WS-INDEX-FILENAME, WS-DRY-RUN-FLAG
+
+                          IF WS-FILE-STATUS = 0
+                             ADD 1 TO WS-BATCH-CALC-COUNT
+                             COMPUTE WS-BATCH-HASH-TOTAL =
+                                WS-CHECKPOINT-HASH-BASE + WS-ACCUMULATOR
+                             PERFORM WRITE-AUDIT-RECORD
+                          ELSE
+                             IF WS-LOCALE-EN
+                                DISPLAY "Error: record "
+                                     WS-CURRENT-REC-NUM
+                                     " not written, skipped"
+                             ELSE
+                                DISPLAY "Erreur: enr. "
+                                     WS-CURRENT-REC-NUM
+                                     " non ecrit, ignore"
+                             END-IF
+                             DISPLAY "  " WS-FILE-MESSAGE
+                             ADD 1 TO WS-BATCH-REJECT-COUNT
+                          END-IF
+                       END-IF
+                    END-IF
+
+                    IF FUNCTION MOD (WS-CURRENT-REC-NUM
+                             WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM WRITE-CHECKPOINT-RECORD
+                    END-IF
+                 END-IF
+           END-READ.
+
+       WRITE-TRAILER-RECORD.
+           MOVE WS-BATCH-HASH-TOTAL TO WS-HASH-TOTAL-EDIT
+           MOVE SPACES TO WS-FILE-CONTENT
+           IF WS-FILE-FORMAT-CSV
+              STRING "TRAILER," DELIMITED BY SIZE
+                     ",,," DELIMITED BY SIZE
+                     FUNCTION TRIM (WS-BATCH-CALC-COUNT)
+                        DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FUNCTION TRIM (WS-HASH-TOTAL-EDIT)
+                        DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FUNCTION TRIM (WS-BATCH-REJECT-COUNT)
+                        DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     INTO WS-FILE-CONTENT
+              END-STRING
+           ELSE
+              STRING "TRAILER - NB CALCULS: " DELIMITED BY SIZE
+                     WS-BATCH-CALC-COUNT DELIMITED BY SIZE
+                     " TOTAL CONTROLE: " DELIMITED BY SIZE
+                     WS-HASH-TOTAL-EDIT DELIMITED BY SIZE
+                     " REJETS: " DELIMITED BY SIZE
+                     WS-BATCH-REJECT-COUNT DELIMITED BY SIZE
+                     INTO WS-FILE-CONTENT
+              END-STRING
+           END-IF
+
+           MOVE "W" TO WS-FILE-MODE
+           CALL "FILE_HANDLER" USING WS-FILENAME, WS-FILE-CONTENT,
+                                     WS-FILE-STATUS, WS-FILE-MODE,
+                                     WS-FILE-MESSAGE, WS-FILE-FORMAT,
+                                     WS-INDEX-FLAG, WS-INDEX-FILENAME,
+                                     WS-DRY-RUN-FLAG.
        END PROGRAM MAIN.
